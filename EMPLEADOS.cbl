@@ -6,7 +6,7 @@
        *>  LAPSO: 2024-2                                               *
        *> **************************************************************
        *> --------------------------------------------------------------
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. EMPLEADOS.
        AUTHOR. CARLOS LUIS NORIEGA MÉNDEZ.
        DATE-WRITTEN. [24-09-2024].
@@ -20,6 +20,10 @@
            SELECT F-EMPLEADOS ASSIGN TO "EMPLEADOS.TXT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-EMPLEADOS.
+       *>  ARCHIVO TEMPORAL PARA REESCRITURA DE EMPLEADOS.TXT
+           SELECT F-EMPLEADOS-TMP ASSIGN TO "EMPLEADOS.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EMPLEADOS-TMP.
        *>  ARCHIVO DE ÍNDICES
            SELECT F-INDICE ASSIGN TO "INDICE.TXT"
                ORGANIZATION IS INDEXED
@@ -30,11 +34,52 @@
            SELECT F-DESBORDAMIENTO ASSIGN TO "DESBORDAMIENTO.TXT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-DESBORDAMIENTO.
+       *>  ARCHIVO TEMPORAL PARA REESCRITURA DE DESBORDAMIENTO.TXT
+           SELECT F-DESBORDAMIENTO-TMP ASSIGN TO "DESBORDAMIENTO.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-DESBORDAMIENTO-TMP.
+       *>  ARCHIVO SUBLEDGER DE PRÉSTAMOS
+           SELECT F-PRESTAMOS ASSIGN TO "PRESTAMOS.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLAVE-PRESTAMO
+               FILE STATUS IS FS-PRESTAMOS.
+       *>  ARCHIVO DE SALIDA DEL INFORME IMPRIMIBLE
+           SELECT F-INFORME ASSIGN TO "INFORME.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-INFORME.
+       *>  ARCHIVO DE TRABAJO PARA EL ORDENAMIENTO DEL INFORME
+           SELECT SD-INFORME ASSIGN TO "SRTINF.TMP".
+       *>  ARCHIVO DE BITÁCORA (AUDITORÍA DE ALTAS/EDICIONES/BAJAS)
+           SELECT F-BITACORA ASSIGN TO "BITACORA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BITACORA.
+       *>  ARCHIVO DE EXCEPCIONES (INTENTOS DE DATOS INVÁLIDOS)
+           SELECT F-EXCEPCIONES ASSIGN TO "EXCEPCIONES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXCEPCIONES.
+       *>  ARCHIVO DE EXPORTACIÓN DE NÓMINA AL BANCO (LAYOUT FIJO)
+           SELECT F-BANCO ASSIGN TO "BANCO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BANCO.
+       *>  ARCHIVO DE CHECKPOINT DEL INFORME (REINICIO ANTE INTERRUPCIÓN)
+           SELECT F-CHECKPOINT ASSIGN TO "INFORME.CHK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+       *>  REGISTROS YA FILTRADOS DEL INFORME EN CURSO (PERMITE REANUDAR
+       *>  SIN VOLVER A EVALUAR FILTROS SOBRE LO YA PROCESADO)
+           SELECT F-INFORME-PARCIAL ASSIGN TO "INFORME.PARCIAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-INFORME-PARCIAL.
+       *>  ARCHIVO DE SALIDA DEL REGISTRO DE NÓMINA (LÍNEA IMPRIMIBLE)
+           SELECT F-NOMINA ASSIGN TO "NOMINA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-NOMINA.
        *> --------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        *>  REGISTRO PARA ARCHIVO PRINCIPAL
-       FD  EMPLEADOS.
+       FD  F-EMPLEADOS.
        01  REG-EMPLEADO.
            02  CI-EMPLEADO         PIC 9(8).
            02  APELLIDO            PIC A(50).
@@ -50,16 +95,36 @@
                03  MONTO-PRESTAMO       PIC 9(8)V99.
                03  MONTO-SSO            PIC 9(8)V99.
                03  FECHA-INGRESO.
-                   04 INGRESO-DIA          PIC 9(02)
-                   04 INGRESO-MES          PIC 9(02)
-                   04 INGRESO-ANNO         PIC 9(04)
+                   04 INGRESO-DIA          PIC 9(02).
+                   04 INGRESO-MES          PIC 9(02).
+                   04 INGRESO-ANNO         PIC 9(04).
+       *>  REGISTRO TEMPORAL (MISMO LAYOUT QUE REG-EMPLEADO)
+       FD  F-EMPLEADOS-TMP.
+       01  REG-EMPLEADO-TMP.
+           02  CI-EMPLEADO-TMP     PIC 9(8).
+           02  APELLIDO-TMP        PIC A(50).
+           02  NOMBRE-TMP          PIC A(50).
+           02  SEXO-TMP            PIC A(1).
+           02  TELF-FIJO-TMP       PIC 9(11).
+           02  TELF-CELULAR-TMP    PIC 9(11).
+           02  EMAIL-TMP           PIC X(100).
+           02  DIRECCION-TMP       PIC X(250).
+           02  CONTACTO-TMP        PIC X(100).
+           02  SALARIO-TMP.
+               03  MONTO-SALARIO-TMP    PIC 9(8)V99.
+               03  MONTO-PRESTAMO-TMP   PIC 9(8)V99.
+               03  MONTO-SSO-TMP        PIC 9(8)V99.
+               03  FECHA-INGRESO-TMP.
+                   04 INGRESO-DIA-TMP      PIC 9(02).
+                   04 INGRESO-MES-TMP      PIC 9(02).
+                   04 INGRESO-ANNO-TMP     PIC 9(04).
        *>  REGISTRO PARA ARCHIVO DE ÍNDICES
-       FD  INDICE.
+       FD  F-INDICE.
        01  REG-INDICE.
            02  ID-EMPLEADO          PIC 9(8).
-           02  POSICION-REG         PIC 9(5).
+           02  POSICION-REG         PIC 9(10).
        *>  REGISTRO PARA ARCHIVO DE DESBORDAMIENTO
-       FD  DESBORDAMIENTO.
+       FD  F-DESBORDAMIENTO.
        01  REG-DESBORDAMIENTO.
            02  CI-EMPLEADO         PIC 9(8).
            02  APELLIDO            PIC A(50).
@@ -75,13 +140,113 @@
                03  MONTO-PRESTAMO       PIC 9(8)V99.
                03  MONTO-SSO            PIC 9(8)V99.
                03  FECHA-INGRESO.
-                   04 INGRESO-DIA          PIC 9(02)
-                   04 INGRESO-MES          PIC 9(02)
-                   04 INGRESO-ANNO         PIC 9(04)
+                   04 INGRESO-DIA          PIC 9(02).
+                   04 INGRESO-MES          PIC 9(02).
+                   04 INGRESO-ANNO         PIC 9(04).
+       *>  REGISTRO TEMPORAL (MISMO LAYOUT QUE REG-DESBORDAMIENTO)
+       FD  F-DESBORDAMIENTO-TMP.
+       01  REG-DESBORDAMIENTO-TMP.
+           02  CI-EMPLEADO-DTM     PIC 9(8).
+           02  APELLIDO-DTM        PIC A(50).
+           02  NOMBRE-DTM          PIC A(50).
+           02  SEXO-DTM            PIC A(1).
+           02  TELF-FIJO-DTM       PIC 9(11).
+           02  TELF-CELULAR-DTM    PIC 9(11).
+           02  EMAIL-DTM           PIC X(100).
+           02  DIRECCION-DTM       PIC X(250).
+           02  CONTACTO-DTM        PIC X(100).
+           02  SALARIO-DTM.
+               03  MONTO-SALARIO-DTM    PIC 9(8)V99.
+               03  MONTO-PRESTAMO-DTM   PIC 9(8)V99.
+               03  MONTO-SSO-DTM        PIC 9(8)V99.
+               03  FECHA-INGRESO-DTM.
+                   04 INGRESO-DIA-DTM      PIC 9(02).
+                   04 INGRESO-MES-DTM      PIC 9(02).
+                   04 INGRESO-ANNO-DTM     PIC 9(04).
+       *>  REGISTRO DEL SUBLEDGER DE PRÉSTAMOS (UN EMPLEADO PUEDE TENER
+       *>  VARIOS PRÉSTAMOS, DIFERENCIADOS POR NUM-PRESTAMO)
+       FD  F-PRESTAMOS.
+       01  REG-PRESTAMO.
+           02  CLAVE-PRESTAMO.
+               03  CI-EMPLEADO-PRE      PIC 9(8).
+               03  NUM-PRESTAMO         PIC 9(3).
+           02  MONTO-ORIGINAL-PRE       PIC 9(8)V99.
+           02  MONTO-CUOTA-PRE          PIC 9(8)V99.
+           02  SALDO-PRESTAMO           PIC 9(8)V99.
+           02  FECHA-INICIO-PRESTAMO.
+               03  INICIO-DIA-PRE           PIC 9(02).
+               03  INICIO-MES-PRE           PIC 9(02).
+               03  INICIO-ANNO-PRE          PIC 9(04).
+           02  ESTADO-PRESTAMO          PIC A(01).
+       *>  REGISTRO DE SALIDA DEL INFORME IMPRIMIBLE (LÍNEA DE TEXTO)
+       FD  F-INFORME.
+       01  REG-INFORME                 PIC X(100).
+       *>  REGISTRO DE TRABAJO PARA ORDENAR EL INFORME POR APELLIDO O
+       *>  POR FECHA DE INGRESO, YA FILTRADO
+       SD  SD-INFORME.
+       01  SD-REG-EMPLEADO.
+           02  SD-APELLIDO              PIC A(50).
+           02  SD-NOMBRE                PIC A(50).
+           02  SD-CI-EMPLEADO           PIC 9(8).
+           02  SD-SEXO                  PIC A(1).
+           02  SD-MONTO-SALARIO         PIC 9(8)V99.
+           02  SD-MONTO-PRESTAMO        PIC 9(8)V99.
+           02  SD-MONTO-SSO             PIC 9(8)V99.
+           02  SD-FECHA-INGRESO.
+               03  SD-INGRESO-DIA           PIC 9(02).
+               03  SD-INGRESO-MES           PIC 9(02).
+               03  SD-INGRESO-ANNO          PIC 9(04).
+       *>  REGISTRO DE BITÁCORA (LÍNEA DE TEXTO)
+       FD  F-BITACORA.
+       01  REG-BITACORA                 PIC X(200).
+       *>  REGISTRO DE EXCEPCIONES (LÍNEA DE TEXTO)
+       FD  F-EXCEPCIONES.
+       01  REG-EXCEPCIONES              PIC X(200).
+       *>  REGISTRO DE EXPORTACIÓN AL BANCO (LAYOUT DE ANCHO FIJO)
+       FD  F-BANCO.
+       01  REG-BANCO.
+           02  BANCO-CI-EMPLEADO        PIC 9(8).
+           02  BANCO-CUENTA             PIC X(20).
+           02  BANCO-APELLIDO           PIC A(30).
+           02  BANCO-NOMBRE             PIC A(30).
+           02  BANCO-MONTO-NETO         PIC S9(10)V99
+                                         SIGN IS TRAILING SEPARATE.
+       *>  REGISTRO DE CHECKPOINT DEL INFORME: POSICIÓN DE REINICIO MÁS
+       *>  LOS FILTROS Y EL ORDEN QUE ESTABAN ACTIVOS AL INTERRUMPIRSE
+       FD  F-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           02  CHK-POSICION              PIC 9(8).
+           02  CHK-ORDEN                 PIC 9(1).
+           02  CHK-USAR-FILTRO-SEXO      PIC A(1).
+           02  CHK-FILTRO-SEXO           PIC A(1).
+           02  CHK-USAR-FILTRO-FECHA     PIC A(1).
+           02  CHK-FDESDE-COMP           PIC 9(8).
+           02  CHK-FHASTA-COMP           PIC 9(8).
+           02  CHK-USAR-FILTRO-SALARIO   PIC A(1).
+           02  CHK-FILTRO-SALARIO-MIN    PIC 9(8)V99.
+           02  CHK-FILTRO-SALARIO-MAX    PIC 9(8)V99.
+       *>  REGISTRO YA FILTRADO DEL INFORME EN CURSO (MISMOS CAMPOS QUE
+       *>  SD-REG-EMPLEADO, EN EL MISMO ORDEN, PARA PODER RELEASE-ARLO
+       *>  DE VUELTA AL SORT SIN VOLVER A LEER/FILTRAR EMPLEADOS.TXT)
+       FD  F-INFORME-PARCIAL.
+       01  REG-INFORME-PARCIAL.
+           02  PARCIAL-APELLIDO             PIC A(50).
+           02  PARCIAL-NOMBRE               PIC A(50).
+           02  PARCIAL-CI-EMPLEADO          PIC 9(8).
+           02  PARCIAL-SEXO                 PIC A(1).
+           02  PARCIAL-MONTO-SALARIO        PIC 9(8)V99.
+           02  PARCIAL-MONTO-PRESTAMO       PIC 9(8)V99.
+           02  PARCIAL-MONTO-SSO            PIC 9(8)V99.
+           02  PARCIAL-INGRESO-DIA          PIC 9(02).
+           02  PARCIAL-INGRESO-MES          PIC 9(02).
+           02  PARCIAL-INGRESO-ANNO         PIC 9(04).
+       *>  REGISTRO DE SALIDA DE LA NÓMINA (LÍNEA DE TEXTO)
+       FD  F-NOMINA.
+       01  REG-NOMINA                   PIC X(100).
        *> --------------------------------------------------------------
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
        *> ESTRUCTURA PARA EL REGISTRO DE EMPLEADO ----------------------
-       01  WS-EMPLEADO
+       01  WS-EMPLEADO.
            02  WS-CI-EMPLEADO         PIC 9(8).
            02  WS-APELLIDO            PIC A(50).
            02  WS-NOMBRE              PIC A(50).
@@ -99,20 +264,117 @@
                    04  WS-INGRESO-DIA          PIC 9(02).
                    04  WS-INGRESO-MES          PIC 9(02).
                    04  WS-INGRESO-ANNO         PIC 9(04).
+       *> COPIA "ANTES" DE UN EMPLEADO, PARA BITÁCORA/CONFIRMACIONES ---
+       01  WS-EMPLEADO-ANTES.
+           02  WS-CI-EMPLEADO-ANTES       PIC 9(8).
+           02  WS-APELLIDO-ANTES          PIC A(50).
+           02  WS-NOMBRE-ANTES            PIC A(50).
+           02  WS-SEXO-ANTES              PIC A(1).
+           02  WS-TELF-FIJO-ANTES         PIC 9(11).
+           02  WS-TELF-CELULAR-ANTES      PIC 9(11).
+           02  WS-EMAIL-ANTES             PIC X(100).
+           02  WS-DIRECCION-ANTES         PIC X(250).
+           02  WS-CONTACTO-ANTES          PIC X(100).
+           02  WS-MONTO-SALARIO-ANTES     PIC 9(8)V99.
+           02  WS-MONTO-PRESTAMO-ANTES    PIC 9(8)V99.
+           02  WS-MONTO-SSO-ANTES         PIC 9(8)V99.
        *> ESTRUCTURA DEL REGISTRO DE ÍNDICES
        01  WS-INDICES.
            02  WS-ID-EMPLEADO          PIC 9(8).
-           02  WS-POSICION-REG         PIC 9(5).
+           02  WS-POSICION-REG         PIC 9(10).
        *> VARIABLES PARA MANEJO DE ESTADOS -----------------------------
-       77  FS-INDICE        PIC XX.
+       77  FS-EMPLEADOS       PIC XX.
+       77  FS-EMPLEADOS-TMP   PIC XX.
+       77  FS-INDICE          PIC XX.
+       77  FS-DESBORDAMIENTO  PIC XX.
+       77  FS-PRESTAMOS       PIC XX.
+       77  FS-DESBORDAMIENTO-TMP PIC XX.
+       77  FS-INFORME            PIC XX.
+       77  FS-BITACORA           PIC XX.
+       77  FS-EXCEPCIONES        PIC XX.
+       77  FS-BANCO              PIC XX.
+       77  WS-BANCO-CONTADOR     PIC 9(06) VALUE ZERO.
        01  CONTADOR-DESBORDAMIENTO PIC 9(5) VALUE ZERO.
+       *> VARIABLES PARA LA BITÁCORA DE AUDITORÍA ------------------------
+       77  WS-BITACORA-OPERACION      PIC A(01).
+       77  WS-LINEA-BITACORA          PIC X(200).
+       77  WS-HORA-SISTEMA            PIC 9(08).
+       01  WS-HORA-FORMATO.
+           02  WS-HORA-HH             PIC 9(02).
+           02  WS-HORA-MM             PIC 9(02).
+           02  WS-HORA-SS             PIC 9(02).
+           02  WS-HORA-CC             PIC 9(02).
+       *> VARIABLES PARA VALIDACIÓN DE CAMPOS Y EXCEPCIONES.TXT ----------
+       77  WS-CAMPO-VALIDO             PIC A(01).
+       77  WS-LINEA-EXCEPCION          PIC X(200).
+       77  WS-NOMBRE-CAMPO-EXCEPCION   PIC X(20).
+       77  WS-VALOR-EXCEPCION          PIC X(30).
+       77  WS-MOTIVO-EXCEPCION         PIC X(50).
+       77  WS-CONTADOR-ARROBA          PIC 9(03).
+       *> VARIABLES PARA ANTIGÜEDAD / BONO VACACIONAL --------------------
+       77  WS-ANNOS-SERVICIO           PIC 9(03).
+       77  WS-EXTRA-DIAS               PIC 9(03).
+       77  WS-DIAS-VACACIONES          PIC 9(03).
+       *> VARIABLES PARA FILTROS Y ORDEN DEL INFORME ---------------------
+       77  WS-ORDEN-INFORME           PIC 9(01).
+       77  WS-RESPUESTA               PIC A(01).
+       77  WS-USAR-FILTRO-SEXO        PIC A(01) VALUE "N".
+       77  WS-FILTRO-SEXO             PIC A(01).
+       77  WS-USAR-FILTRO-FECHA       PIC A(01) VALUE "N".
+       01  WS-FILTRO-FECHA-DESDE.
+           02  WS-FDESDE-DIA          PIC 9(02).
+           02  WS-FDESDE-MES          PIC 9(02).
+           02  WS-FDESDE-ANNO         PIC 9(04).
+       01  WS-FILTRO-FECHA-HASTA.
+           02  WS-FHASTA-DIA          PIC 9(02).
+           02  WS-FHASTA-MES          PIC 9(02).
+           02  WS-FHASTA-ANNO         PIC 9(04).
+       77  WS-FDESDE-COMP             PIC 9(08).
+       77  WS-FHASTA-COMP             PIC 9(08).
+       77  WS-FECHA-EMP-COMP          PIC 9(08).
+       77  WS-USAR-FILTRO-SALARIO     PIC A(01) VALUE "N".
+       77  WS-FILTRO-SALARIO-MIN      PIC 9(8)V99.
+       77  WS-FILTRO-SALARIO-MAX      PIC 9(8)V99.
+       77  WS-PASA-FILTRO             PIC A(01).
+       77  WS-CONTADOR-INFORME        PIC 9(06) VALUE ZERO.
+       77  WS-LINEAS-PAGINA           PIC 9(02) VALUE ZERO.
+       77  WS-PAGINA-INFORME          PIC 9(03) VALUE ZERO.
+       77  WS-PAGINA-INFORME-ED       PIC ZZ9.
+       77  WS-CONTADOR-INFORME-ED     PIC ZZZ,ZZ9.
+       77  WS-LINEA-INFORME           PIC X(100).
+       77  FS-NOMINA                  PIC XX.
+       77  WS-LINEA-NOMINA            PIC X(100).
+       77  WS-SORT-FIN                PIC 9(01) VALUE ZERO.
+           88  SORT-INFORME-EOF                 VALUE 1.
+           88  SORT-INFORME-NO-EOF              VALUE 0.
+       *> CHECKPOINT/REINICIO Y TOTALES DE CONTROL DEL INFORME ----------
+       77  FS-CHECKPOINT              PIC XX.
+       77  FS-INFORME-PARCIAL         PIC XX.
+       77  WS-PARCIAL-EOF             PIC 9(01) VALUE ZERO.
+           88  PARCIAL-EOF                      VALUE 1.
+           88  PARCIAL-NO-EOF                    VALUE 0.
+       77  WS-CHK-CONTADOR-LEIDOS     PIC 9(8) VALUE ZERO.
+       77  WS-CHK-CONTADOR-LEIDOS-ED  PIC ZZZ,ZZZ,ZZ9.
+       77  WS-CHK-POSICION-GUARDADA   PIC 9(8) VALUE ZERO.
+       77  WS-CHK-INTERVALO           PIC 9(4) VALUE 50.
+       77  WS-REANUDAR-INFORME        PIC A(01) VALUE "N".
        *> VARIABLES DE USO GENERAL -------------------------------------
        77  WS-FIN                     PIC 9(01) VALUE ZERO.
        77  WS-OPCION                  PIC 9(01).
        77  WS-CEDULA                  PIC 9(8).
        77  WS-POSICION-ACTUAL         PIC 9(10).
+       77  WS-CONTADOR-POS            PIC 9(10).
        77  WS-CONFIRMACION            PIC A(01).
-       77  WS-EMPLEADO-EOF            PIC 9(01).
+       77  WS-ENCONTRADO              PIC A(01) VALUE "N".
+       77  WS-ORIGEN-EMPLEADO         PIC A(01) VALUE "I".
+       77  WS-DESBORDAMIENTO-EOF      PIC 9(01) VALUE ZERO.
+           88  DESBORDAMIENTO-EOF                VALUE 1.
+           88  DESBORDAMIENTO-NO-EOF             VALUE 0.
+       77  WS-MODO-REESCRITURA        PIC A(01).
+       77  WS-RC                      PIC S9(9) COMP-5.
+       77  WS-EMPLEADOS-EOF           PIC 9(01) VALUE ZERO.
+           88  EMPLEADOS-EOF                     VALUE 1.
+           88  EMPLEADOS-NO-EOF                  VALUE 0.
        *> MANEJO DE FECHA ----------------------------------------------
        77 WS-FECHA-SISTEMA            PIC 9(06).
        01 WS-FECHA-FORMATO.
@@ -120,6 +382,33 @@
            02 WS-FECHA-MES            PIC 9(02).
            02 WS-FECHA-DIA            PIC 9(02).
        77 WS-ANNO-EXTENDIDO           PIC 9(04).
+       *> VARIABLES PARA NÓMINA (INFORME DE NÓMINA / NETO) --------------
+       77  WS-NETO                    PIC S9(8)V99.
+       77  WS-SUB-SALARIO-M           PIC 9(10)V99 VALUE ZERO.
+       77  WS-SUB-PRESTAMO-M          PIC 9(10)V99 VALUE ZERO.
+       77  WS-SUB-SSO-M               PIC 9(10)V99 VALUE ZERO.
+       77  WS-SUB-NETO-M              PIC S9(10)V99 VALUE ZERO.
+       77  WS-SUB-SALARIO-F           PIC 9(10)V99 VALUE ZERO.
+       77  WS-SUB-PRESTAMO-F          PIC 9(10)V99 VALUE ZERO.
+       77  WS-SUB-SSO-F               PIC 9(10)V99 VALUE ZERO.
+       77  WS-SUB-NETO-F              PIC S9(10)V99 VALUE ZERO.
+       77  WS-TOT-SALARIO             PIC 9(10)V99 VALUE ZERO.
+       77  WS-TOT-PRESTAMO            PIC 9(10)V99 VALUE ZERO.
+       77  WS-TOT-SSO                 PIC 9(10)V99 VALUE ZERO.
+       77  WS-TOT-NETO                PIC S9(10)V99 VALUE ZERO.
+       77  WS-TOT-DEDUCCIONES         PIC 9(10)V99 VALUE ZERO.
+       *> VARIABLES PARA EL SUBLEDGER DE PRÉSTAMOS -----------------------
+       77  WS-NUM-PRESTAMO            PIC 9(3).
+       77  WS-MAX-NUM-PRESTAMO        PIC 9(3).
+       77  WS-MONTO-ORIGINAL          PIC 9(8)V99.
+       77  WS-MONTO-CUOTA             PIC 9(8)V99.
+       77  WS-MONTO-ABONO             PIC 9(8)V99.
+       77  WS-SALDO-PRESTAMOS         PIC 9(8)V99 VALUE ZERO.
+       77  WS-CUOTA-PRESTAMOS         PIC 9(8)V99 VALUE ZERO.
+       77  WS-RESP-PRESTAMO           PIC A(01).
+       77  WS-PRESTAMOS-EOF           PIC 9(01) VALUE ZERO.
+           88  PRESTAMOS-EOF                     VALUE 1.
+           88  PRESTAMOS-NO-EOF                  VALUE 0.
        *> --------------------------------------------------------------
        PROCEDURE DIVISION.
        *>  -------------------------------------------------------------
@@ -153,6 +442,10 @@
            DISPLAY "3 - ELIMINAR EMPLEADO.".
            DISPLAY "4 - CONSULTAR EMPLEADO.".
            DISPLAY "5 - INFORME DE EMPLEADOS.".
+           DISPLAY "6 - NÓMINA (REGISTRO DE PAGOS).".
+           DISPLAY "7 - REORGANIZAR ÍNDICE Y DESBORDAMIENTO.".
+           DISPLAY "8 - ANTIGÜEDAD Y BONO VACACIONAL DEL MES.".
+           DISPLAY "0 - EXPORTAR NÓMINA AL BANCO.".
            DISPLAY "--------------------------------------".
            DISPLAY "9 - SALIR DEL SISTEMA.".
            DISPLAY " ".
@@ -165,6 +458,10 @@
                WHEN 3     PERFORM 001-ELIMINAR
                WHEN 4     PERFORM 001-CONSULTAR
                WHEN 5     PERFORM 001-INFORME
+               WHEN 6     PERFORM 001-NOMINA
+               WHEN 7     PERFORM 001-REORGANIZAR
+               WHEN 8     PERFORM 001-ANTIGUEDAD
+               WHEN 0     PERFORM 001-EXPORTAR-BANCO
                WHEN 9     MOVE 1 TO WS-FIN
                WHEN OTHER
                    DISPLAY " "
@@ -181,20 +478,52 @@
            *> SOLICITUD DE LOS DATOS DEL EMPLEADO
            DISPLAY "C.I. EMPLEADO: " WITH NO ADVANCING.
            ACCEPT WS-CI-EMPLEADO.
+           PERFORM 000-VALIDAR-CI.
+           PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+               DISPLAY "CÉDULA INVÁLIDA. C.I. EMPLEADO: "
+                   WITH NO ADVANCING
+               ACCEPT WS-CI-EMPLEADO
+               PERFORM 000-VALIDAR-CI
+           END-PERFORM.
            DISPLAY "APELLIDO: " WITH NO ADVANCING.
            ACCEPT WS-APELLIDO.
            DISPLAY "NOMBRE: " WITH NO ADVANCING.
            ACCEPT WS-NOMBRE.
-           DISPLAY "NOMBRE: " WITH NO ADVANCING.
-           ACCEPT WS-NOMBRE.
            DISPLAY "SEXO: " WITH NO ADVANCING.
            ACCEPT WS-SEXO.
+           PERFORM 000-VALIDAR-SEXO.
+           PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+               DISPLAY "SEXO INVÁLIDO (M/F). SEXO: "
+                   WITH NO ADVANCING
+               ACCEPT WS-SEXO
+               PERFORM 000-VALIDAR-SEXO
+           END-PERFORM.
            DISPLAY "TELÉFONO FIJO: " WITH NO ADVANCING.
            ACCEPT WS-TELF-FIJO.
+           PERFORM 000-VALIDAR-TELF-FIJO.
+           PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+               DISPLAY "TELÉFONO FIJO INVÁLIDO. TELÉFONO FIJO: "
+                   WITH NO ADVANCING
+               ACCEPT WS-TELF-FIJO
+               PERFORM 000-VALIDAR-TELF-FIJO
+           END-PERFORM.
            DISPLAY "TELÉFONO CELULAR: " WITH NO ADVANCING.
            ACCEPT WS-TELF-CELULAR.
+           PERFORM 000-VALIDAR-TELF-CELULAR.
+           PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+               DISPLAY "CELULAR INVÁLIDO. TELÉFONO CELULAR: "
+                   WITH NO ADVANCING
+               ACCEPT WS-TELF-CELULAR
+               PERFORM 000-VALIDAR-TELF-CELULAR
+           END-PERFORM.
            DISPLAY "E-MAIL: " WITH NO ADVANCING.
            ACCEPT WS-EMAIL.
+           PERFORM 000-VALIDAR-EMAIL.
+           PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+               DISPLAY "E-MAIL INVÁLIDO. E-MAIL: " WITH NO ADVANCING
+               ACCEPT WS-EMAIL
+               PERFORM 000-VALIDAR-EMAIL
+           END-PERFORM.
            DISPLAY "DIRECCIÓN: " WITH NO ADVANCING.
            ACCEPT WS-DIRECCION.
            DISPLAY "CONTACTO: " WITH NO ADVANCING.
@@ -205,38 +534,61 @@
            ACCEPT WS-INGRESO-MES.
            DISPLAY "AÑO DE INGRESO: " WITH NO ADVANCING.
            ACCEPT WS-INGRESO-ANNO.
+           PERFORM 000-VALIDAR-FECHA-INGRESO.
+           PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+               DISPLAY "FECHA DE INGRESO INVÁLIDA."
+               DISPLAY "DIA DE INGRESO: " WITH NO ADVANCING
+               ACCEPT WS-INGRESO-DIA
+               DISPLAY "MES DE INGRESO: " WITH NO ADVANCING
+               ACCEPT WS-INGRESO-MES
+               PERFORM 000-VALIDAR-FECHA-INGRESO
+           END-PERFORM.
            DISPLAY "MONTO DEL SALARIO: " WITH NO ADVANCING.
            ACCEPT WS-MONTO-SALARIO.
-           DISPLAY "MONTO DEL PRÉSTAMO: " WITH NO ADVANCING.
-           ACCEPT WS-MONTO-PRESTAMO.
+           PERFORM 000-VALIDAR-SALARIO.
+           PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+               DISPLAY "SALARIO INVÁLIDO. MONTO DEL SALARIO: "
+                   WITH NO ADVANCING
+               ACCEPT WS-MONTO-SALARIO
+               PERFORM 000-VALIDAR-SALARIO
+           END-PERFORM.
            DISPLAY "MONTO DEL SSO: " WITH NO ADVANCING.
            ACCEPT WS-MONTO-SSO.
-           *> ESCRITURA DEL ARCHIVO
-           PERFORM 000-ABRIR-EMPLEADOS
-           WRITE REG-EMPLEADO FROM WS-EMPLEADO
+           PERFORM 000-VALIDAR-SSO.
+           PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+               DISPLAY "SSO INVÁLIDO. MONTO DEL SSO: "
+                   WITH NO ADVANCING
+               ACCEPT WS-MONTO-SSO
+               PERFORM 000-VALIDAR-SSO
+           END-PERFORM.
+           *> PRÉSTAMO(S) DEL EMPLEADO: SE LLEVAN EN EL SUBLEDGER
+           *> PRESTAMOS.TXT; WS-MONTO-PRESTAMO QUEDA COMO EL SALDO
+           *> VIGENTE, NO COMO UN VALOR DIGITADO DIRECTAMENTE
+           MOVE ZERO TO WS-MONTO-PRESTAMO.
+           PERFORM 000-GESTIONAR-PRESTAMOS.
+           *> ESCRITURA DEL ARCHIVO (SIEMPRE AL FINAL DE EMPLEADOS.TXT)
+           PERFORM 000-CONTAR-EMPLEADOS.
+           ADD 1 TO WS-POSICION-ACTUAL GIVING WS-POSICION-ACTUAL.
+           MOVE ZERO TO FS-EMPLEADOS.
+           OPEN EXTEND F-EMPLEADOS.
+           WRITE REG-EMPLEADO FROM WS-EMPLEADO.
+           CLOSE F-EMPLEADOS.
+           *> MANEJO DE ÍNDICE (WRITE INVALID KEY = C.I. YA INDEXADA)
+           PERFORM 000-ABRIR-INDICES.
+           MOVE WS-CI-EMPLEADO TO WS-ID-EMPLEADO.
+           MOVE WS-POSICION-ACTUAL TO WS-POSICION-REG.
+           WRITE REG-INDICE FROM WS-INDICES
                INVALID KEY
-                   REWRITE REG-EMPLEADO FROM WS-EMPLEADO
-                   END-REWRITE
+                   ADD 1 TO CONTADOR-DESBORDAMIENTO
+                   MOVE ZERO TO FS-DESBORDAMIENTO
+                   OPEN EXTEND F-DESBORDAMIENTO
+                   WRITE REG-DESBORDAMIENTO FROM WS-EMPLEADO
+                   CLOSE F-DESBORDAMIENTO
            END-WRITE.
-           *> MANEJO DE ÍNDICE
-           PERFORM 000-ABRIR-INDICES
-           IF FS-INDICE = "00"
-               READ INDICE INVALID KEY
-               MOVE WS-CI-EMPLEADO TO WS-ID-EMPLEADO
-               MOVE POSICION-ACTUAL TO WS-POSICION-REG
-               WRITE REG-INDICE FROM WS-INDICES
-               END-WRITE.
-           ELSE
-               ADD 1 TO CONTADOR-DESBORDAMIENTO
-               PERFORM 000-ABRIR-DESBORDAMIENTO
-               WRITE REG-DESBORDAMIENTO FROM WS-EMPLEADO
-               END-WRITE.
-               PERFORM 000-CIERRE-DESBORDAMIENTO
-           END-IF.
-           *> CIERRE DE ARCHIVOS
-           PERFORM 000-CIERRE-EMPLEADOS
-           PERFORM 000-CIERRE-INDICES
-           DISPLAY "EMPLEADO REGISTRADO EXITOSAMENTE... " 
+           PERFORM 000-CIERRE-INDICES.
+           MOVE "A" TO WS-BITACORA-OPERACION.
+           PERFORM 000-REGISTRAR-BITACORA.
+           DISPLAY "EMPLEADO REGISTRADO EXITOSAMENTE... "
                WITH NO ADVANCING.
            STOP "ENTER PARA CONTINUAR.".
        *>  -------------------------------------------------------------
@@ -248,66 +600,145 @@
            DISPLAY "---------------------------------------".
            DISPLAY " ".
            DISPLAY "CÉDULA No: " WITH NO ADVANCING.
-           ACCEPT WS-CEDULA.
-           PERFORM 000-ABRIR-INDICES
-           READ REG-INDICE
-           IF FS-INDICE = "00"
-               IF REG-INDICE.ID-EMPLEADO = WS-CEDULA
-                   MOVE REG-INDICE.POSICION-REG TO WS-POSICION-ACTUAL
-                   PERFORM 000-CIERRE-INDICES
-                   PERFORM 000-ABRIR-EMPLEADOS
-                   IF FS-EMPLEADOS = "00"
-                       MOVE REG-EMPLEADO TO WS-EMPLEADO
-                       *> LEER DATOS DE MODIFICACIÓN
-                       DISPLAY "INGRESE NUEVA INFORMACIÓN."
-                       DISPLAY "(DEJAR EN BLANCO PARA NO CAMBIAR):"
-                       DISPLAY "NUEVO APELLIDO: "
-                           WITH NO ADVANCING
-                       ACCEPT WS-APELLIDO.
-                       DISPLAY "NUEVO NOMBRE: "
-                           WITH NO ADVANCING
-                       ACCEPT WS-NOMBRE
-                       DISPLAY "NUEVO SEXO: "
-                           WITH NO ADVANCING
-                       ACCEPT WS-SEXO
-                       DISPLAY "NUEVO TELF. FIJO: "
-                           WITH NO ADVANCING
-                       ACCEPT WS-TELF-FIJO.
-                       DISPLAY "NUEVO TELF. CELULAR: "
-                           WITH NO ADVANCING
-                       ACCEPT WS-TELF-CELULAR.
-                       DISPLAY "NUEVO EMAIL: "
-                           WITH NO ADVANCING
-                       ACCEPT WS-EMAIL
-                       DISPLAY "NUEVA DIRECCIÓN: "
-                           WITH NO ADVANCING
-                       ACCEPT WS-DIRECCION
-                       DISPLAY "NUEVO CONTACTO: "
-                           WITH NO ADVANCING
-                       ACCEPT WS-CONTACTO.
-                       DISPLAY "NUEVO SALARIO: "
-                           WITH NO ADVANCING
-                       ACCEPT WS-MONTO-SALARIO.
-                       DISPLAY "NUEVO PRÉSTAMO: "
-                           WITH NO ADVANCING
-                       ACCEPT WS-MONTO-PRESTAMO.
-                       DISPLAY "NUEVO SSO: "
-                           WITH NO ADVANCING
-                       ACCEPT WS-MONTO-SSO.
-                       *> REESCRITURA DE ARCHIVO
-                       REWRITE REG-EMPLEADO FROM WS-EMPLEADO
-                       END-REWRITE
-                       DISPLAY "INFORMACIÓN DE EMPLEADO ACTUALIZADA."
-                   ELSE
-                       DISPLAY "ERROR AL LEER EL ARCHIVO."
-                   END-IF
-               ELSE
-                   DISPLAY "EMPLEADO NO ENCONTRADO."
+           ACCEPT WS-CEDULA
+           PERFORM 000-LOCALIZAR-EMPLEADO.
+           IF WS-ENCONTRADO = "S"
+               MOVE WS-CI-EMPLEADO      TO WS-CI-EMPLEADO-ANTES
+               MOVE WS-APELLIDO         TO WS-APELLIDO-ANTES
+               MOVE WS-NOMBRE           TO WS-NOMBRE-ANTES
+               MOVE WS-SEXO             TO WS-SEXO-ANTES
+               MOVE WS-TELF-FIJO        TO WS-TELF-FIJO-ANTES
+               MOVE WS-TELF-CELULAR     TO WS-TELF-CELULAR-ANTES
+               MOVE WS-EMAIL            TO WS-EMAIL-ANTES
+               MOVE WS-DIRECCION        TO WS-DIRECCION-ANTES
+               MOVE WS-CONTACTO         TO WS-CONTACTO-ANTES
+               MOVE WS-MONTO-SALARIO    TO WS-MONTO-SALARIO-ANTES
+               MOVE WS-MONTO-PRESTAMO   TO WS-MONTO-PRESTAMO-ANTES
+               MOVE WS-MONTO-SSO        TO WS-MONTO-SSO-ANTES
+               DISPLAY "INGRESE NUEVA INFORMACIÓN."
+               DISPLAY "(DEJAR EN BLANCO PARA NO CAMBIAR):"
+               DISPLAY "NUEVO APELLIDO: "
+                   WITH NO ADVANCING
+               ACCEPT WS-APELLIDO
+               IF WS-APELLIDO = SPACES
+                   MOVE WS-APELLIDO-ANTES TO WS-APELLIDO
+               END-IF
+               DISPLAY "NUEVO NOMBRE: "
+                   WITH NO ADVANCING
+               ACCEPT WS-NOMBRE
+               IF WS-NOMBRE = SPACES
+                   MOVE WS-NOMBRE-ANTES TO WS-NOMBRE
+               END-IF
+               DISPLAY "NUEVO SEXO: "
+                   WITH NO ADVANCING
+               ACCEPT WS-SEXO
+               IF WS-SEXO = SPACE
+                   MOVE WS-SEXO-ANTES TO WS-SEXO
+               END-IF
+               PERFORM 000-VALIDAR-SEXO
+               PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+                   DISPLAY "SEXO INVÁLIDO (M/F). NUEVO SEXO: "
+                       WITH NO ADVANCING
+                   ACCEPT WS-SEXO
+                   PERFORM 000-VALIDAR-SEXO
+               END-PERFORM
+               DISPLAY "NUEVO TELF. FIJO: "
+                   WITH NO ADVANCING
+               ACCEPT WS-TELF-FIJO
+               IF WS-TELF-FIJO = ZERO
+                   MOVE WS-TELF-FIJO-ANTES TO WS-TELF-FIJO
+               END-IF
+               PERFORM 000-VALIDAR-TELF-FIJO
+               PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+                   DISPLAY "TELÉFONO INVÁLIDO. NUEVO TELF. FIJO: "
+                       WITH NO ADVANCING
+                   ACCEPT WS-TELF-FIJO
+                   PERFORM 000-VALIDAR-TELF-FIJO
+               END-PERFORM
+               DISPLAY "NUEVO TELF. CELULAR: "
+                   WITH NO ADVANCING
+               ACCEPT WS-TELF-CELULAR
+               IF WS-TELF-CELULAR = ZERO
+                   MOVE WS-TELF-CELULAR-ANTES TO WS-TELF-CELULAR
+               END-IF
+               PERFORM 000-VALIDAR-TELF-CELULAR
+               PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+                   DISPLAY "TELÉFONO INVÁLIDO. NUEVO TELF. CELULAR: "
+                       WITH NO ADVANCING
+                   ACCEPT WS-TELF-CELULAR
+                   PERFORM 000-VALIDAR-TELF-CELULAR
+               END-PERFORM
+               DISPLAY "NUEVO EMAIL: "
+                   WITH NO ADVANCING
+               ACCEPT WS-EMAIL
+               IF WS-EMAIL = SPACES
+                   MOVE WS-EMAIL-ANTES TO WS-EMAIL
                END-IF
+               PERFORM 000-VALIDAR-EMAIL
+               PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+                   DISPLAY "EMAIL INVÁLIDO. NUEVO EMAIL: "
+                       WITH NO ADVANCING
+                   ACCEPT WS-EMAIL
+                   PERFORM 000-VALIDAR-EMAIL
+               END-PERFORM
+               DISPLAY "NUEVA DIRECCIÓN: "
+                   WITH NO ADVANCING
+               ACCEPT WS-DIRECCION
+               IF WS-DIRECCION = SPACES
+                   MOVE WS-DIRECCION-ANTES TO WS-DIRECCION
+               END-IF
+               DISPLAY "NUEVO CONTACTO: "
+                   WITH NO ADVANCING
+               ACCEPT WS-CONTACTO
+               IF WS-CONTACTO = SPACES
+                   MOVE WS-CONTACTO-ANTES TO WS-CONTACTO
+               END-IF
+               DISPLAY "NUEVO SALARIO: "
+                   WITH NO ADVANCING
+               ACCEPT WS-MONTO-SALARIO
+               IF WS-MONTO-SALARIO = ZERO
+                   MOVE WS-MONTO-SALARIO-ANTES TO WS-MONTO-SALARIO
+               END-IF
+               PERFORM 000-VALIDAR-SALARIO
+               PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+                   DISPLAY "SALARIO INVÁLIDO. NUEVO SALARIO: "
+                       WITH NO ADVANCING
+                   ACCEPT WS-MONTO-SALARIO
+                   PERFORM 000-VALIDAR-SALARIO
+               END-PERFORM
+               DISPLAY "NUEVO SSO: "
+                   WITH NO ADVANCING
+               ACCEPT WS-MONTO-SSO
+               IF WS-MONTO-SSO = ZERO
+                   MOVE WS-MONTO-SSO-ANTES TO WS-MONTO-SSO
+               END-IF
+               PERFORM 000-VALIDAR-SSO
+               PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+                   DISPLAY "SSO INVÁLIDO. NUEVO SSO: "
+                       WITH NO ADVANCING
+                   ACCEPT WS-MONTO-SSO
+                   PERFORM 000-VALIDAR-SSO
+               END-PERFORM
+               *> LOS PRÉSTAMOS SE GESTIONAN EN SU SUBLEDGER, NO COMO
+               *> UN VALOR DIGITADO DIRECTAMENTE
+               PERFORM 000-GESTIONAR-PRESTAMOS
+               MOVE "E" TO WS-MODO-REESCRITURA
+               *> UN EMPLEADO "D" TIENE UNA COPIA VIGENTE EN
+               *> DESBORDAMIENTO.TXT Y OTRA (LA ORIGINAL DE REGISTRAR)
+               *> EN EMPLEADOS.TXT; AMBAS DEBEN QUEDAR ACTUALIZADAS PARA
+               *> QUE INFORME/NÓMINA/ANTIGÜEDAD/BANCO Y REORGANIZAR (QUE
+               *> SÓLO LEEN EMPLEADOS.TXT) VEAN LA VERSIÓN EDITADA.
+               IF WS-ORIGEN-EMPLEADO = "D"
+                   PERFORM 000-REESCRIBIR-DESBORDAMIENTO
+               END-IF
+               PERFORM 000-REESCRIBIR-EMPLEADOS
+               MOVE "E" TO WS-BITACORA-OPERACION
+               PERFORM 000-REGISTRAR-BITACORA
+               PERFORM 000-BITACORA-EDICION
+               DISPLAY "INFORMACIÓN DE EMPLEADO ACTUALIZADA."
            ELSE
-               DISPLAY "ERROR AL LEER EL ARCHIVO DE ÍNDICES."
-           END-IF
-           PERFORM 000-CIERRE-EMPLEADOS
+               DISPLAY "EMPLEADO NO ENCONTRADO."
+           END-IF.
        *>  -------------------------------------------------------------
        *>  RUTINA PARA ELIMINAR EL REGISTRO DE UN EMPLEADO
        *>  -------------------------------------------------------------
@@ -318,120 +749,1269 @@
            DISPLAY " ".
            DISPLAY "CÉDULA No: " WITH NO ADVANCING.
            ACCEPT WS-CEDULA.
-           PERFORM 000-ABRIR-INDICES
-           READ REG-INDICE
-           IF FS-INDICE = "00"
-               IF REG-INDICE.ID-EMPLEADO = WS-CEDULA
-                   MOVE REG-INDICE.POSICION-REG TO WS-POSICION-ACTUAL
-                   PERFORM 000-CIERRE-INDICES
-                   PERFORM 000-ABRIR-EMPLEADOS
-                   IF FS-EMPLEADOS = "00"
-                       DISPLAY "EMPLEADO ENCONTRADO:"
-                       DISPLAY "C.I.: " REG-EMPLEADO.CI-EMPLEADO
-                       DISPLAY "NOMBRE: " REG-EMPLEADO.NOMBRE
-                       DISPLAY "APELLIDO: " REG-EMPLEADO.APELLIDO
-                       DISPLAY "ELIMINAR REGISTRO (S/N)"
-                       ACCEPT WS-CONFIRMACION
-                       IF WS-CONFIRMACION = "S" OR WS-CONFIRMACION = "s"
-                           DELETE REG-EMPLEADO
-                           DISPLAY "EMPLEADO ELIMINADO."
-                       ELSE
-                           DISPLAY "OPERACIÓN CANCELADA."
-                       END-IF
-                   ELSE
-                       DISPLAY "NO SE PUDO LEER LA INFORMACIÓN."
+           PERFORM 000-LOCALIZAR-EMPLEADO.
+           IF WS-ENCONTRADO = "S"
+               DISPLAY "EMPLEADO ENCONTRADO:"
+               DISPLAY "C.I.: " WS-CI-EMPLEADO
+               DISPLAY "NOMBRE: " WS-NOMBRE
+               DISPLAY "APELLIDO: " WS-APELLIDO
+               DISPLAY "ELIMINAR REGISTRO (S/N)"
+               ACCEPT WS-CONFIRMACION
+               IF WS-CONFIRMACION = "S" OR WS-CONFIRMACION = "s"
+                   MOVE "B" TO WS-MODO-REESCRITURA
+                   *> UN EMPLEADO "D" TIENE UNA COPIA EN DESBORDAMIENTO.TXT
+                   *> Y OTRA (LA ORIGINAL DE REGISTRAR) EN EMPLEADOS.TXT;
+                   *> AMBAS DEBEN ELIMINARSE.
+                   IF WS-ORIGEN-EMPLEADO = "D"
+                       PERFORM 000-REESCRIBIR-DESBORDAMIENTO
                    END-IF
+                   *> CUALQUIER ELIMINACIÓN COMPACTA EMPLEADOS.TXT (OMITE
+                   *> EL REGISTRO BORRADO), LO QUE CORRE UNA POSICIÓN A
+                   *> TODOS LOS REGISTROS SIGUIENTES. COMO INDICE.TXT
+                   *> APUNTA POR POSICIÓN FÍSICA, SE RECONSTRUYE POR
+                   *> COMPLETO DESDE EL EMPLEADOS.TXT YA COMPACTADO EN
+                   *> VEZ DE SÓLO BORRAR LA ENTRADA DEL EMPLEADO ELIMINADO.
+                   PERFORM 000-REESCRIBIR-EMPLEADOS
+                   PERFORM 000-RECONSTRUIR-INDICE
+                   MOVE "B" TO WS-BITACORA-OPERACION
+                   PERFORM 000-REGISTRAR-BITACORA
+                   DISPLAY "EMPLEADO ELIMINADO."
                ELSE
-                   DISPLAY "EMPLEADO NO ENCONTRADO."
+                   DISPLAY "OPERACIÓN CANCELADA."
                END-IF
            ELSE
-               DISPLAY "ERROR AL LEER EL ÍNDICE."
-           END-IF
-           PERFORM 000-CIERRE-EMPLEADOS
+               DISPLAY "EMPLEADO NO ENCONTRADO."
+           END-IF.
        *>  -------------------------------------------------------------
        *>  RUTINA PARA CONSULTAR LA INFORMACIÓN DE UN EMPLEADO
        *>  -------------------------------------------------------------
        001-CONSULTAR.
            DISPLAY " ".
-           DISPLAY "EDITAR INFORMACIÓN DE EMPLEADO.".
+           DISPLAY "CONSULTAR INFORMACIÓN DE EMPLEADO.".
            DISPLAY "---------------------------------------".
            DISPLAY " ".
            DISPLAY "CÉDULA No: " WITH NO ADVANCING.
            ACCEPT WS-CEDULA.
-           PERFORM 000-ABRIR-INDICES
-           READ REG-INDICE
-           IF FS-INDICE = "00"
-               IF REG-INDICE.ID-EMPLEADO = WS-CEDULA
-                   MOVE REG-INDICE.POSICION-REG TO WS-POSICION-ACTUAL
-                   PERFORM 000-CIERRE-INDICES
-                   PERFORM 000-ABRIR-EMPLEADOS
-                   READ F-EMPLEADOS AT WS-POSICION-ACTUAL
-                   IF FS-EMPLEADOS = "00"
-                       DISPLAY "DATOS DEL EMPLEADO:"
-                       DISPLAY "APELLIDO: " REG-EMPLEADO.APELLIDO
-                       DISPLAY "NOMBRE: " REG-EMPLEADO.NOMBRE
-                       DISPLAY "CÉDULA: " REG-EMPLEADO.CI-EMPLEADO
-                       DISPLAY "DIRECCIÓN: " REG-EMPLEADO.DIRECCION
-                       DISPLAY "TELF. FIJO: " REG-EMPLEADO.TELF-FIJO
-                       DISPLAY "CELULAR: " REG-EMPLEADO.TELF-CELULAR
-                       DISPLAY "CONTACTO: " REG-EMPLEADO.CONTACTO
-                       DISPLAY "CORREO: " REG-EMPLEADO.EMAIL
+           PERFORM 000-LOCALIZAR-EMPLEADO.
+           IF WS-ENCONTRADO = "S"
+               DISPLAY "DATOS DEL EMPLEADO:"
+               DISPLAY "APELLIDO: " WS-APELLIDO
+               DISPLAY "NOMBRE: " WS-NOMBRE
+               DISPLAY "CÉDULA: " WS-CI-EMPLEADO
+               DISPLAY "DIRECCIÓN: " WS-DIRECCION
+               DISPLAY "TELF. FIJO: " WS-TELF-FIJO
+               DISPLAY "CELULAR: " WS-TELF-CELULAR
+               DISPLAY "CONTACTO: " WS-CONTACTO
+               DISPLAY "CORREO: " WS-EMAIL
+           ELSE
+               DISPLAY "EMPLEADO NO ENCONTRADO."
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  RUTINA PARA GENERAR EL INFORME MENSUAL DE EMPLEADOS
+       *>  -------------------------------------------------------------
+       001-INFORME.
+           DISPLAY " ".
+           DISPLAY "INFORME DE EMPLEADOS.".
+           DISPLAY "---------------------------------------".
+           PERFORM 000-VERIFICAR-CHECKPOINT-INFORME.
+           IF WS-REANUDAR-INFORME = "N"
+               PERFORM 000-SOLICITAR-FILTROS-INFORME
+               PERFORM 000-SOLICITAR-ORDEN-INFORME
+           END-IF.
+           MOVE ZERO TO WS-CONTADOR-INFORME.
+           MOVE ZERO TO WS-CHK-CONTADOR-LEIDOS.
+           MOVE ZERO TO WS-PAGINA-INFORME.
+           MOVE ZERO TO FS-INFORME.
+           OPEN OUTPUT F-INFORME.
+           EVALUATE WS-ORDEN-INFORME
+               WHEN 2
+                   SORT SD-INFORME
+                       ON ASCENDING KEY SD-INGRESO-ANNO
+                           SD-INGRESO-MES SD-INGRESO-DIA
+                       INPUT PROCEDURE 000-FILTRAR-EMPLEADOS-INFORME
+                       OUTPUT PROCEDURE 000-VOLCAR-INFORME
+               WHEN OTHER
+                   SORT SD-INFORME
+                       ON ASCENDING KEY SD-APELLIDO SD-NOMBRE
+                       INPUT PROCEDURE 000-FILTRAR-EMPLEADOS-INFORME
+                       OUTPUT PROCEDURE 000-VOLCAR-INFORME
+           END-EVALUATE.
+           MOVE WS-CONTADOR-INFORME TO WS-CONTADOR-INFORME-ED.
+           MOVE WS-CHK-CONTADOR-LEIDOS TO WS-CHK-CONTADOR-LEIDOS-ED.
+           MOVE SPACES TO WS-LINEA-INFORME.
+           STRING "TOTAL DE CONTROL - REGISTROS LEÍDOS: "
+               DELIMITED BY SIZE
+               WS-CHK-CONTADOR-LEIDOS-ED DELIMITED BY SIZE
+               INTO WS-LINEA-INFORME.
+           WRITE REG-INFORME FROM WS-LINEA-INFORME.
+           MOVE SPACES TO WS-LINEA-INFORME.
+           STRING "TOTAL DE REGISTROS EN EL INFORME: "
+               DELIMITED BY SIZE
+               WS-CONTADOR-INFORME-ED DELIMITED BY SIZE
+               INTO WS-LINEA-INFORME.
+           WRITE REG-INFORME FROM WS-LINEA-INFORME.
+           CLOSE F-INFORME.
+           *> SÓLO SE BORRA EL CHECKPOINT UNA VEZ QUE INFORME.TXT QUEDÓ
+           *> COMPLETO Y CERRADO; SI EL PROCESO SE INTERRUMPE ANTES, EL
+           *> CHECKPOINT SIGUE DISPONIBLE PARA REANUDAR.
+           PERFORM 000-BORRAR-CHECKPOINT-INFORME.
+           DISPLAY "TOTAL DE CONTROL - REGISTROS LEÍDOS: "
+               WS-CHK-CONTADOR-LEIDOS-ED.
+           DISPLAY "INFORME GENERADO EN INFORME.TXT. REGISTROS: "
+               WS-CONTADOR-INFORME-ED.
+       *>  -------------------------------------------------------------
+       *>  PREGUNTA LOS FILTROS OPCIONALES DEL INFORME (SEXO, RANGO DE
+       *>  FECHA DE INGRESO, RANGO DE SALARIO). DEJAR EN BLANCO/"N"
+       *>  DESACTIVA CADA FILTRO.
+       *>  -------------------------------------------------------------
+       000-SOLICITAR-FILTROS-INFORME.
+           MOVE "N" TO WS-USAR-FILTRO-SEXO.
+           MOVE "N" TO WS-USAR-FILTRO-FECHA.
+           MOVE "N" TO WS-USAR-FILTRO-SALARIO.
+           DISPLAY "¿FILTRAR POR SEXO? (S/N): " WITH NO ADVANCING.
+           ACCEPT WS-RESPUESTA.
+           IF WS-RESPUESTA = "S" OR WS-RESPUESTA = "s"
+               MOVE "S" TO WS-USAR-FILTRO-SEXO
+               DISPLAY "SEXO (M/F): " WITH NO ADVANCING
+               ACCEPT WS-FILTRO-SEXO
+           END-IF.
+           DISPLAY "¿FILTRAR POR FECHA DE INGRESO? (S/N): "
+               WITH NO ADVANCING.
+           ACCEPT WS-RESPUESTA.
+           IF WS-RESPUESTA = "S" OR WS-RESPUESTA = "s"
+               MOVE "S" TO WS-USAR-FILTRO-FECHA
+               DISPLAY "DESDE - DIA: " WITH NO ADVANCING
+               ACCEPT WS-FDESDE-DIA
+               DISPLAY "DESDE - MES: " WITH NO ADVANCING
+               ACCEPT WS-FDESDE-MES
+               DISPLAY "DESDE - AÑO: " WITH NO ADVANCING
+               ACCEPT WS-FDESDE-ANNO
+               DISPLAY "HASTA - DIA: " WITH NO ADVANCING
+               ACCEPT WS-FHASTA-DIA
+               DISPLAY "HASTA - MES: " WITH NO ADVANCING
+               ACCEPT WS-FHASTA-MES
+               DISPLAY "HASTA - AÑO: " WITH NO ADVANCING
+               ACCEPT WS-FHASTA-ANNO
+               COMPUTE WS-FDESDE-COMP =
+                   WS-FDESDE-ANNO * 10000
+                   + WS-FDESDE-MES * 100 + WS-FDESDE-DIA
+               COMPUTE WS-FHASTA-COMP =
+                   WS-FHASTA-ANNO * 10000
+                   + WS-FHASTA-MES * 100 + WS-FHASTA-DIA
+           END-IF.
+           DISPLAY "¿FILTRAR POR RANGO DE SALARIO? (S/N): "
+               WITH NO ADVANCING.
+           ACCEPT WS-RESPUESTA.
+           IF WS-RESPUESTA = "S" OR WS-RESPUESTA = "s"
+               MOVE "S" TO WS-USAR-FILTRO-SALARIO
+               DISPLAY "SALARIO MÍNIMO: " WITH NO ADVANCING
+               ACCEPT WS-FILTRO-SALARIO-MIN
+               DISPLAY "SALARIO MÁXIMO: " WITH NO ADVANCING
+               ACCEPT WS-FILTRO-SALARIO-MAX
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  PREGUNTA LA CLAVE DE ORDENAMIENTO DEL INFORME
+       *>  -------------------------------------------------------------
+       000-SOLICITAR-ORDEN-INFORME.
+           DISPLAY "ORDENAR POR: 1-APELLIDO  2-FECHA DE INGRESO".
+           DISPLAY "OPCIÓN: " WITH NO ADVANCING.
+           ACCEPT WS-ORDEN-INFORME.
+       *>  -------------------------------------------------------------
+       *>  DETECTA UN CHECKPOINT DE UN INFORME INTERRUMPIDO
+       *>  (INFORME.CHK). SI EXISTE Y EL USUARIO ACEPTA REANUDAR, RESTAURA
+       *>  LOS FILTROS/ORDEN GUARDADOS Y DEJA "S" EN WS-REANUDAR-INFORME;
+       *>  DE LO CONTRARIO LO DESCARTA.
+       *>  -------------------------------------------------------------
+       000-VERIFICAR-CHECKPOINT-INFORME.
+           MOVE "N" TO WS-REANUDAR-INFORME.
+           MOVE ZERO TO WS-CHK-POSICION-GUARDADA.
+           MOVE ZERO TO FS-CHECKPOINT.
+           OPEN INPUT F-CHECKPOINT.
+           IF FS-CHECKPOINT = "00"
+               READ F-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHK-POSICION TO WS-CHK-POSICION-GUARDADA
+               END-READ
+               CLOSE F-CHECKPOINT
+               IF WS-CHK-POSICION-GUARDADA > ZERO
+                   DISPLAY "INFORME INTERRUMPIDO EN EL REGISTRO "
+                       WS-CHK-POSICION-GUARDADA "."
+                   DISPLAY "¿REANUDAR CON LOS MISMOS FILTROS? (S/N): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-RESPUESTA
+                   IF WS-RESPUESTA = "S" OR WS-RESPUESTA = "s"
+                       MOVE "S" TO WS-REANUDAR-INFORME
+                       MOVE CHK-ORDEN TO WS-ORDEN-INFORME
+                       MOVE CHK-USAR-FILTRO-SEXO TO WS-USAR-FILTRO-SEXO
+                       MOVE CHK-FILTRO-SEXO TO WS-FILTRO-SEXO
+                       MOVE CHK-USAR-FILTRO-FECHA
+                           TO WS-USAR-FILTRO-FECHA
+                       MOVE CHK-FDESDE-COMP TO WS-FDESDE-COMP
+                       MOVE CHK-FHASTA-COMP TO WS-FHASTA-COMP
+                       MOVE CHK-USAR-FILTRO-SALARIO
+                           TO WS-USAR-FILTRO-SALARIO
+                       MOVE CHK-FILTRO-SALARIO-MIN
+                           TO WS-FILTRO-SALARIO-MIN
+                       MOVE CHK-FILTRO-SALARIO-MAX
+                           TO WS-FILTRO-SALARIO-MAX
                    ELSE
-                       DISPLAY "ERROR AL LEER EL ARCHIVO."
+                       MOVE ZERO TO WS-CHK-POSICION-GUARDADA
+                       PERFORM 000-BORRAR-CHECKPOINT-INFORME
                    END-IF
-               ELSE
-                   DISPLAY "EMPLEADO NO ENCONTRADO."
                END-IF
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  GUARDA EN INFORME.CHK LA POSICIÓN ACTUAL DENTRO DE EMPLEADOS.TXT
+       *>  JUNTO CON LOS FILTROS Y EL ORDEN ACTIVOS, PARA PODER REANUDAR
+       *>  EL INFORME SI SE INTERRUMPE EL PROCESO.
+       *>  -------------------------------------------------------------
+       000-GUARDAR-CHECKPOINT-INFORME.
+           MOVE WS-CHK-CONTADOR-LEIDOS TO CHK-POSICION.
+           MOVE WS-ORDEN-INFORME TO CHK-ORDEN.
+           MOVE WS-USAR-FILTRO-SEXO TO CHK-USAR-FILTRO-SEXO.
+           MOVE WS-FILTRO-SEXO TO CHK-FILTRO-SEXO.
+           MOVE WS-USAR-FILTRO-FECHA TO CHK-USAR-FILTRO-FECHA.
+           MOVE WS-FDESDE-COMP TO CHK-FDESDE-COMP.
+           MOVE WS-FHASTA-COMP TO CHK-FHASTA-COMP.
+           MOVE WS-USAR-FILTRO-SALARIO TO CHK-USAR-FILTRO-SALARIO.
+           MOVE WS-FILTRO-SALARIO-MIN TO CHK-FILTRO-SALARIO-MIN.
+           MOVE WS-FILTRO-SALARIO-MAX TO CHK-FILTRO-SALARIO-MAX.
+           MOVE ZERO TO FS-CHECKPOINT.
+           OPEN OUTPUT F-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE F-CHECKPOINT.
+       *>  -------------------------------------------------------------
+       *>  ELIMINA INFORME.CHK: SE USA CUANDO EL INFORME TERMINA COMPLETO
+       *>  O CUANDO EL USUARIO RECHAZA REANUDAR UN CHECKPOINT PREVIO.
+       *>  -------------------------------------------------------------
+       000-BORRAR-CHECKPOINT-INFORME.
+           CALL "CBL_DELETE_FILE" USING "INFORME.CHK" RETURNING WS-RC.
+           CALL "CBL_DELETE_FILE" USING "INFORME.PARCIAL"
+               RETURNING WS-RC.
+       *>  -------------------------------------------------------------
+       *>  PROCEDIMIENTO DE ENTRADA DEL SORT: RECORRE F-EMPLEADOS Y
+       *>  ENVÍA (RELEASE) SÓLO LOS REGISTROS QUE PASAN LOS FILTROS
+       *>  ACTIVOS, GRABANDO UN CHECKPOINT CADA WS-CHK-INTERVALO
+       *>  REGISTROS LEÍDOS. CADA REGISTRO QUE PASA LOS FILTROS TAMBIÉN
+       *>  SE GUARDA EN INFORME.PARCIAL; AL REANUDAR UN CHECKPOINT ESOS
+       *>  REGISTROS YA FILTRADOS SE REENVÍAN (RELEASE) DIRECTAMENTE AL
+       *>  SORT ACTUAL SIN VOLVER A LEERLOS NI FILTRARLOS, Y SÓLO SE
+       *>  SIGUE LEYENDO/FILTRANDO EMPLEADOS.TXT A PARTIR DE
+       *>  WS-CHK-POSICION-GUARDADA (LEER TODO EL ARCHIVO ES INEVITABLE
+       *>  PORQUE ES LINE SEQUENTIAL Y NO PERMITE POSICIONAMIENTO
+       *>  DIRECTO, PERO EL COSTO DE VOLVER A EVALUAR FILTROS Y ORDENAR
+       *>  LO YA PROCESADO SÍ SE EVITA).
+       *>  -------------------------------------------------------------
+       000-FILTRAR-EMPLEADOS-INFORME.
+           MOVE ZERO TO WS-EMPLEADOS-EOF.
+           IF WS-REANUDAR-INFORME = "S"
+               PERFORM 000-REPETIR-PARCIAL-INFORME
            ELSE
-               DISPLAY "ERROR AL LEER EL ARCHIVO DE ÍNDICES."
-           END-IF
-           PERFORM 000-CIERRE-EMPLEADOS
+               MOVE ZERO TO FS-INFORME-PARCIAL
+               OPEN OUTPUT F-INFORME-PARCIAL
+               CLOSE F-INFORME-PARCIAL
+           END-IF.
+           MOVE ZERO TO FS-INFORME-PARCIAL.
+           OPEN EXTEND F-INFORME-PARCIAL.
+           PERFORM 000-ABRIR-EMPLEADOS.
+           PERFORM UNTIL EMPLEADOS-EOF
+               READ F-EMPLEADOS
+                   AT END
+                       SET EMPLEADOS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CHK-CONTADOR-LEIDOS
+                       IF WS-CHK-CONTADOR-LEIDOS
+                               > WS-CHK-POSICION-GUARDADA
+                           PERFORM 000-EVALUAR-FILTROS-INFORME
+                           IF WS-PASA-FILTRO = "S"
+                               MOVE APELLIDO OF REG-EMPLEADO
+                                   TO SD-APELLIDO
+                               MOVE NOMBRE OF REG-EMPLEADO TO SD-NOMBRE
+                               MOVE CI-EMPLEADO OF REG-EMPLEADO
+                                   TO SD-CI-EMPLEADO
+                               MOVE SEXO OF REG-EMPLEADO TO SD-SEXO
+                               MOVE MONTO-SALARIO OF REG-EMPLEADO
+                                   TO SD-MONTO-SALARIO
+                               MOVE MONTO-PRESTAMO OF REG-EMPLEADO
+                                   TO SD-MONTO-PRESTAMO
+                               MOVE MONTO-SSO OF REG-EMPLEADO
+                                   TO SD-MONTO-SSO
+                               MOVE INGRESO-DIA OF REG-EMPLEADO
+                                   TO SD-INGRESO-DIA
+                               MOVE INGRESO-MES OF REG-EMPLEADO
+                                   TO SD-INGRESO-MES
+                               MOVE INGRESO-ANNO OF REG-EMPLEADO
+                                   TO SD-INGRESO-ANNO
+                               RELEASE SD-REG-EMPLEADO
+                               MOVE SD-REG-EMPLEADO
+                                   TO REG-INFORME-PARCIAL
+                               WRITE REG-INFORME-PARCIAL
+                           END-IF
+                       END-IF
+                       IF FUNCTION MOD(WS-CHK-CONTADOR-LEIDOS,
+                               WS-CHK-INTERVALO) = ZERO
+                           PERFORM 000-GUARDAR-CHECKPOINT-INFORME
+                       END-IF
+               END-READ
+           END-PERFORM.
+           PERFORM 000-CIERRE-EMPLEADOS.
+           CLOSE F-INFORME-PARCIAL.
        *>  -------------------------------------------------------------
-       *>  RUTINA PARA GENERAR EL INFORME MENSUAL DE EMPLEADOS
+       *>  REENVÍA (RELEASE) AL SORT ACTUAL LOS REGISTROS YA FILTRADOS EN
+       *>  UNA CORRIDA ANTERIOR DEL INFORME, GUARDADOS EN INFORME.PARCIAL
        *>  -------------------------------------------------------------
-       001-INFORME.
-           MOVE ZERO TO WS-EMPLEADO-EOF
-           DISPLAY "INFORME CON TODOS LOS EMPLEADOS:"
+       000-REPETIR-PARCIAL-INFORME.
+           MOVE ZERO TO WS-PARCIAL-EOF.
+           MOVE ZERO TO FS-INFORME-PARCIAL.
+           OPEN INPUT F-INFORME-PARCIAL.
+           IF FS-INFORME-PARCIAL = "00"
+               PERFORM UNTIL PARCIAL-EOF
+                   READ F-INFORME-PARCIAL
+                       AT END
+                           SET PARCIAL-EOF TO TRUE
+                       NOT AT END
+                           MOVE REG-INFORME-PARCIAL TO SD-REG-EMPLEADO
+                           RELEASE SD-REG-EMPLEADO
+                   END-READ
+               END-PERFORM
+               CLOSE F-INFORME-PARCIAL
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  APLICA LOS FILTROS ACTIVOS A REG-EMPLEADO Y DEJA "S"/"N" EN
+       *>  WS-PASA-FILTRO
+       *>  -------------------------------------------------------------
+       000-EVALUAR-FILTROS-INFORME.
+           MOVE "S" TO WS-PASA-FILTRO.
+           IF WS-USAR-FILTRO-SEXO = "S"
+               IF SEXO OF REG-EMPLEADO NOT = WS-FILTRO-SEXO
+                   MOVE "N" TO WS-PASA-FILTRO
+               END-IF
+           END-IF.
+           IF WS-USAR-FILTRO-FECHA = "S" AND WS-PASA-FILTRO = "S"
+               COMPUTE WS-FECHA-EMP-COMP =
+                   INGRESO-ANNO OF REG-EMPLEADO * 10000
+                   + INGRESO-MES OF REG-EMPLEADO * 100
+                   + INGRESO-DIA OF REG-EMPLEADO
+               IF WS-FECHA-EMP-COMP < WS-FDESDE-COMP
+                   OR WS-FECHA-EMP-COMP > WS-FHASTA-COMP
+                   MOVE "N" TO WS-PASA-FILTRO
+               END-IF
+           END-IF.
+           IF WS-USAR-FILTRO-SALARIO = "S" AND WS-PASA-FILTRO = "S"
+               IF MONTO-SALARIO OF REG-EMPLEADO
+                       < WS-FILTRO-SALARIO-MIN
+                   OR MONTO-SALARIO OF REG-EMPLEADO
+                       > WS-FILTRO-SALARIO-MAX
+                   MOVE "N" TO WS-PASA-FILTRO
+               END-IF
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  PROCEDIMIENTO DE SALIDA DEL SORT: RECIBE (RETURN) LOS
+       *>  REGISTROS YA ORDENADOS Y LOS ESCRIBE EN INFORME.TXT CON
+       *>  ENCABEZADO DE PÁGINA CADA 20 LÍNEAS.
+       *>  -------------------------------------------------------------
+       000-VOLCAR-INFORME.
+           MOVE ZERO TO WS-SORT-FIN.
+           PERFORM UNTIL SORT-INFORME-EOF
+               RETURN SD-INFORME
+                   AT END
+                       SET SORT-INFORME-EOF TO TRUE
+                   NOT AT END
+                       IF WS-LINEAS-PAGINA = ZERO
+                           PERFORM 000-ESCRIBIR-ENCABEZADO-INFORME
+                       END-IF
+                       PERFORM 000-FORMATEAR-LINEA-INFORME
+                       WRITE REG-INFORME FROM WS-LINEA-INFORME
+                       ADD 1 TO WS-CONTADOR-INFORME
+                       ADD 1 TO WS-LINEAS-PAGINA
+                       IF WS-LINEAS-PAGINA >= 20
+                           MOVE ZERO TO WS-LINEAS-PAGINA
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+       *>  -------------------------------------------------------------
+       *>  ESCRIBE EL ENCABEZADO DE UNA NUEVA PÁGINA DEL INFORME
+       *>  -------------------------------------------------------------
+       000-ESCRIBIR-ENCABEZADO-INFORME.
+           ADD 1 TO WS-PAGINA-INFORME.
+           MOVE WS-PAGINA-INFORME TO WS-PAGINA-INFORME-ED.
+           MOVE SPACES TO WS-LINEA-INFORME.
+           STRING "INFORME DE EMPLEADOS - PÁGINA "
+               DELIMITED BY SIZE
+               WS-PAGINA-INFORME-ED DELIMITED BY SIZE
+               INTO WS-LINEA-INFORME.
+           WRITE REG-INFORME FROM WS-LINEA-INFORME.
+           MOVE "CÉDULA  APELLIDO Y NOMBRE            SEXO SALARIO"
+               TO WS-LINEA-INFORME.
+           WRITE REG-INFORME FROM WS-LINEA-INFORME.
+           MOVE ALL "-" TO WS-LINEA-INFORME.
+           WRITE REG-INFORME FROM WS-LINEA-INFORME.
+       *>  -------------------------------------------------------------
+       *>  ARMA LA LÍNEA DE DETALLE DEL INFORME A PARTIR DE SD-INFORME
+       *>  -------------------------------------------------------------
+       000-FORMATEAR-LINEA-INFORME.
+           MOVE SPACES TO WS-LINEA-INFORME.
+           STRING SD-CI-EMPLEADO DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               SD-APELLIDO DELIMITED BY "  "
+               " " DELIMITED BY SIZE
+               SD-NOMBRE DELIMITED BY "  "
+               " " DELIMITED BY SIZE
+               SD-SEXO DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               SD-MONTO-SALARIO DELIMITED BY SIZE
+               INTO WS-LINEA-INFORME.
+       *>  -------------------------------------------------------------
+       *>  RUTINA PARA GENERAR LA NÓMINA (REGISTRO DE PAGOS) CON NETO
+       *>  -------------------------------------------------------------
+       001-NOMINA.
+           MOVE ZERO TO WS-EMPLEADOS-EOF
+           MOVE ZERO TO WS-SUB-SALARIO-M  WS-SUB-PRESTAMO-M
+           MOVE ZERO TO WS-SUB-SSO-M      WS-SUB-NETO-M
+           MOVE ZERO TO WS-SUB-SALARIO-F  WS-SUB-PRESTAMO-F
+           MOVE ZERO TO WS-SUB-SSO-F      WS-SUB-NETO-F
+           MOVE ZERO TO WS-TOT-SALARIO    WS-TOT-PRESTAMO
+           MOVE ZERO TO WS-TOT-SSO        WS-TOT-NETO
+           DISPLAY " ".
+           DISPLAY "NÓMINA - REGISTRO DE PAGOS.".
+           DISPLAY "========================================".
+           MOVE ZERO TO FS-NOMINA.
+           OPEN OUTPUT F-NOMINA.
+           MOVE "NÓMINA - REGISTRO DE PAGOS."
+               TO WS-LINEA-NOMINA.
+           WRITE REG-NOMINA FROM WS-LINEA-NOMINA.
+           MOVE ALL "=" TO WS-LINEA-NOMINA.
+           WRITE REG-NOMINA FROM WS-LINEA-NOMINA.
            PERFORM 000-ABRIR-EMPLEADOS
-           PERFORM UNTIL WS-EMPLEADOS-EOF
+           PERFORM UNTIL EMPLEADOS-EOF
                READ F-EMPLEADOS
-               IF FS-STATUS-EMPLEADO = "00"
-                   DISPLAY "DATOS DEL EMPLEADO:"
-                   DISPLAY "APELLIDO: " REG-EMPLEADO.APELLIDO
-                   DISPLAY "NOMBRE: " REG-EMPLEADO.NOMBRE
-                   DISPLAY "CÉDULA: " REG-EMPLEADO.CI-EMPLEADO
-                   DISPLAY "SALARIO: " REG-EMPLEADO.MONTO-SALARIO
-                   DISPLAY "PRÉSTAMOS: " REG-EMPLEADO.MONTO-PRESTAMO
-                   DISPLAY "SSO: " REG-EMPLEADO.MONTO-SSO
-                   DISPLAY "----------------------------------------"
-               ELSE
-                   SET WS-EMPLEADO-EOF TO TRUE
-               END-IF
+                   AT END
+                       SET EMPLEADOS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 000-CALCULAR-NETO
+                       DISPLAY "CÉDULA: " CI-EMPLEADO OF REG-EMPLEADO
+                           " APELLIDO: " APELLIDO OF REG-EMPLEADO
+                       DISPLAY "  SALARIO: "
+                           MONTO-SALARIO OF REG-EMPLEADO
+                           " PRÉSTAMO: "
+                           MONTO-PRESTAMO OF REG-EMPLEADO
+                           " SSO: " MONTO-SSO OF REG-EMPLEADO
+                           " NETO: " WS-NETO
+                       MOVE SPACES TO WS-LINEA-NOMINA
+                       STRING "CÉDULA: " DELIMITED BY SIZE
+                           CI-EMPLEADO OF REG-EMPLEADO DELIMITED BY SIZE
+                           " APELLIDO: " DELIMITED BY SIZE
+                           APELLIDO OF REG-EMPLEADO
+                               DELIMITED BY "  "
+                           INTO WS-LINEA-NOMINA
+                       END-STRING
+                       WRITE REG-NOMINA FROM WS-LINEA-NOMINA
+                       MOVE SPACES TO WS-LINEA-NOMINA
+                       STRING "  SALARIO: " DELIMITED BY SIZE
+                           MONTO-SALARIO OF REG-EMPLEADO
+                               DELIMITED BY SIZE
+                           " PRÉSTAMO: " DELIMITED BY SIZE
+                           MONTO-PRESTAMO OF REG-EMPLEADO
+                               DELIMITED BY SIZE
+                           " SSO: " DELIMITED BY SIZE
+                           MONTO-SSO OF REG-EMPLEADO DELIMITED BY SIZE
+                           " NETO: " DELIMITED BY SIZE
+                           WS-NETO DELIMITED BY SIZE
+                           INTO WS-LINEA-NOMINA
+                       END-STRING
+                       WRITE REG-NOMINA FROM WS-LINEA-NOMINA
+                       ADD MONTO-SALARIO OF REG-EMPLEADO
+                           TO WS-TOT-SALARIO
+                       ADD MONTO-PRESTAMO OF REG-EMPLEADO
+                           TO WS-TOT-PRESTAMO
+                       ADD MONTO-SSO OF REG-EMPLEADO TO WS-TOT-SSO
+                       ADD WS-NETO TO WS-TOT-NETO
+                       EVALUATE SEXO OF REG-EMPLEADO
+                           WHEN "M"
+                               ADD MONTO-SALARIO OF REG-EMPLEADO
+                                   TO WS-SUB-SALARIO-M
+                               ADD MONTO-PRESTAMO OF REG-EMPLEADO
+                                   TO WS-SUB-PRESTAMO-M
+                               ADD MONTO-SSO OF REG-EMPLEADO
+                                   TO WS-SUB-SSO-M
+                               ADD WS-NETO TO WS-SUB-NETO-M
+                           WHEN "F"
+                               ADD MONTO-SALARIO OF REG-EMPLEADO
+                                   TO WS-SUB-SALARIO-F
+                               ADD MONTO-PRESTAMO OF REG-EMPLEADO
+                                   TO WS-SUB-PRESTAMO-F
+                               ADD MONTO-SSO OF REG-EMPLEADO
+                                   TO WS-SUB-SSO-F
+                               ADD WS-NETO TO WS-SUB-NETO-F
+                       END-EVALUATE
+               END-READ
            END-PERFORM
            PERFORM 000-CIERRE-EMPLEADOS
+           DISPLAY "----------------------------------------".
+           DISPLAY "SUBTOTAL SEXO M - SALARIO: "
+               WS-SUB-SALARIO-M " PRÉSTAMO: " WS-SUB-PRESTAMO-M.
+           DISPLAY "SUBTOTAL SEXO M - SSO: " WS-SUB-SSO-M
+               " NETO: " WS-SUB-NETO-M.
+           DISPLAY "SUBTOTAL SEXO F - SALARIO: "
+               WS-SUB-SALARIO-F " PRÉSTAMO: " WS-SUB-PRESTAMO-F.
+           DISPLAY "SUBTOTAL SEXO F - SSO: " WS-SUB-SSO-F
+               " NETO: " WS-SUB-NETO-F.
+           DISPLAY "----------------------------------------".
+           DISPLAY "TOTAL GENERAL - SALARIO BRUTO: "
+               WS-TOT-SALARIO.
+           COMPUTE WS-TOT-DEDUCCIONES = WS-TOT-PRESTAMO + WS-TOT-SSO.
+           DISPLAY "TOTAL GENERAL - DEDUCCIONES (PRÉSTAMO+SSO): "
+               WS-TOT-DEDUCCIONES.
+           DISPLAY "TOTAL GENERAL - NETO A PAGAR: " WS-TOT-NETO.
+           MOVE ALL "-" TO WS-LINEA-NOMINA.
+           WRITE REG-NOMINA FROM WS-LINEA-NOMINA.
+           MOVE SPACES TO WS-LINEA-NOMINA.
+           STRING "SUBTOTAL SEXO M - SALARIO: " DELIMITED BY SIZE
+               WS-SUB-SALARIO-M DELIMITED BY SIZE
+               " PRÉSTAMO: " DELIMITED BY SIZE
+               WS-SUB-PRESTAMO-M DELIMITED BY SIZE
+               INTO WS-LINEA-NOMINA.
+           WRITE REG-NOMINA FROM WS-LINEA-NOMINA.
+           MOVE SPACES TO WS-LINEA-NOMINA.
+           STRING "SUBTOTAL SEXO M - SSO: " DELIMITED BY SIZE
+               WS-SUB-SSO-M DELIMITED BY SIZE
+               " NETO: " DELIMITED BY SIZE
+               WS-SUB-NETO-M DELIMITED BY SIZE
+               INTO WS-LINEA-NOMINA.
+           WRITE REG-NOMINA FROM WS-LINEA-NOMINA.
+           MOVE SPACES TO WS-LINEA-NOMINA.
+           STRING "SUBTOTAL SEXO F - SALARIO: " DELIMITED BY SIZE
+               WS-SUB-SALARIO-F DELIMITED BY SIZE
+               " PRÉSTAMO: " DELIMITED BY SIZE
+               WS-SUB-PRESTAMO-F DELIMITED BY SIZE
+               INTO WS-LINEA-NOMINA.
+           WRITE REG-NOMINA FROM WS-LINEA-NOMINA.
+           MOVE SPACES TO WS-LINEA-NOMINA.
+           STRING "SUBTOTAL SEXO F - SSO: " DELIMITED BY SIZE
+               WS-SUB-SSO-F DELIMITED BY SIZE
+               " NETO: " DELIMITED BY SIZE
+               WS-SUB-NETO-F DELIMITED BY SIZE
+               INTO WS-LINEA-NOMINA.
+           WRITE REG-NOMINA FROM WS-LINEA-NOMINA.
+           MOVE ALL "-" TO WS-LINEA-NOMINA.
+           WRITE REG-NOMINA FROM WS-LINEA-NOMINA.
+           MOVE SPACES TO WS-LINEA-NOMINA.
+           STRING "TOTAL GENERAL - SALARIO BRUTO: " DELIMITED BY SIZE
+               WS-TOT-SALARIO DELIMITED BY SIZE
+               INTO WS-LINEA-NOMINA.
+           WRITE REG-NOMINA FROM WS-LINEA-NOMINA.
+           MOVE SPACES TO WS-LINEA-NOMINA.
+           STRING "TOTAL GENERAL - DEDUCCIONES (PRÉSTAMO+SSO): "
+               DELIMITED BY SIZE
+               WS-TOT-DEDUCCIONES DELIMITED BY SIZE
+               INTO WS-LINEA-NOMINA.
+           WRITE REG-NOMINA FROM WS-LINEA-NOMINA.
+           MOVE SPACES TO WS-LINEA-NOMINA.
+           STRING "TOTAL GENERAL - NETO A PAGAR: " DELIMITED BY SIZE
+               WS-TOT-NETO DELIMITED BY SIZE
+               INTO WS-LINEA-NOMINA.
+           WRITE REG-NOMINA FROM WS-LINEA-NOMINA.
+           CLOSE F-NOMINA.
+           DISPLAY "ARCHIVO NOMINA.TXT GENERADO.".
+       *>  -------------------------------------------------------------
+       *>  CALCULA EL NETO A PAGAR DE REG-EMPLEADO (SALARIO - CUOTA DE
+       *>  PRÉSTAMOS ACTIVOS DEL PERÍODO - SSO) Y LO DEJA EN WS-NETO.
+       *>  MONTO-PRESTAMO OF REG-EMPLEADO ES EL SALDO VIGENTE, NO LA
+       *>  DEDUCCIÓN DEL PERÍODO, POR LO QUE SE CALCULA LA CUOTA APARTE
+       *>  CONTRA PRESTAMOS.TXT (VER 000-CALCULAR-CUOTA-PRESTAMOS).
+       *>  -------------------------------------------------------------
+       000-CALCULAR-NETO.
+           MOVE CI-EMPLEADO OF REG-EMPLEADO TO WS-CI-EMPLEADO.
+           PERFORM 000-ABRIR-PRESTAMOS.
+           PERFORM 000-CALCULAR-CUOTA-PRESTAMOS.
+           PERFORM 000-CIERRE-PRESTAMOS.
+           COMPUTE WS-NETO =
+               MONTO-SALARIO OF REG-EMPLEADO
+               - WS-CUOTA-PRESTAMOS
+               - MONTO-SSO OF REG-EMPLEADO.
+       *>  -------------------------------------------------------------
+       *>  INFORME DE EMPLEADOS QUE CUMPLEN UN AÑO MÁS DE ANTIGÜEDAD
+       *>  ESTE MES (MISMO MES DE FECHA-INGRESO QUE LA FECHA DEL
+       *>  SISTEMA), CON LOS DÍAS DE VACACIONES QUE LES CORRESPONDEN
+       *>  SEGÚN LA LOTTT (15 DÍAS BASE + 1 DÍA POR AÑO DE SERVICIO,
+       *>  HASTA 15 DÍAS ADICIONALES).
+       *>  -------------------------------------------------------------
+       001-ANTIGUEDAD.
+           DISPLAY " ".
+           DISPLAY "ANTIGÜEDAD Y BONO VACACIONAL DEL MES.".
+           DISPLAY "---------------------------------------".
+           DISPLAY " ".
+           MOVE ZERO TO WS-EMPLEADOS-EOF.
+           PERFORM 000-ABRIR-EMPLEADOS.
+           PERFORM UNTIL EMPLEADOS-EOF
+               READ F-EMPLEADOS
+                   AT END
+                       SET EMPLEADOS-EOF TO TRUE
+                   NOT AT END
+                       IF INGRESO-MES OF REG-EMPLEADO = WS-FECHA-MES
+                           PERFORM 000-EVALUAR-ANTIGUEDAD
+                       END-IF
+               END-READ
+           END-PERFORM.
+           PERFORM 000-CIERRE-EMPLEADOS.
+       *>  -------------------------------------------------------------
+       *>  CALCULA Y MUESTRA LA ANTIGÜEDAD Y EL BONO VACACIONAL DE
+       *>  REG-EMPLEADO CUANDO SU ANIVERSARIO DE INGRESO CAE ESTE MES
+       *>  -------------------------------------------------------------
+       000-EVALUAR-ANTIGUEDAD.
+           COMPUTE WS-ANNOS-SERVICIO =
+               WS-ANNO-EXTENDIDO - INGRESO-ANNO OF REG-EMPLEADO.
+           IF WS-ANNOS-SERVICIO > ZERO
+               IF WS-ANNOS-SERVICIO > 15
+                   MOVE 15 TO WS-EXTRA-DIAS
+               ELSE
+                   MOVE WS-ANNOS-SERVICIO TO WS-EXTRA-DIAS
+               END-IF
+               COMPUTE WS-DIAS-VACACIONES = 15 + WS-EXTRA-DIAS
+               DISPLAY "CÉDULA: " CI-EMPLEADO OF REG-EMPLEADO
+                   " APELLIDO: " APELLIDO OF REG-EMPLEADO
+               DISPLAY "  CUMPLE " WS-ANNOS-SERVICIO
+                   " AÑO(S) DE SERVICIO ESTE MES."
+               DISPLAY "  DÍAS DE VACACIONES (LOTTT): "
+                   WS-DIAS-VACACIONES
+               DISPLAY "----------------------------------------"
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  RUTINA DE EXPORTACIÓN DE NÓMINA AL BANCO. GENERA BANCO.TXT CON
+       *>  UN REGISTRO DE ANCHO FIJO POR EMPLEADO (CUENTA + NETO A PAGAR).
+       *>  LA CUENTA/REFERENCIA BANCARIA SE TOMA DE CONTACTO OF
+       *>  REG-EMPLEADO, YA QUE EL SISTEMA NO MANEJA UN CAMPO DE CUENTA
+       *>  BANCARIA SEPARADO.
+       *>  -------------------------------------------------------------
+       001-EXPORTAR-BANCO.
+           DISPLAY " ".
+           DISPLAY "EXPORTAR NÓMINA AL BANCO.".
+           DISPLAY "========================================".
+           MOVE ZERO TO WS-EMPLEADOS-EOF.
+           MOVE ZERO TO WS-BANCO-CONTADOR.
+           MOVE ZERO TO FS-BANCO.
+           OPEN OUTPUT F-BANCO.
+           PERFORM 000-ABRIR-EMPLEADOS.
+           PERFORM UNTIL EMPLEADOS-EOF
+               READ F-EMPLEADOS
+                   AT END
+                       SET EMPLEADOS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 000-CALCULAR-NETO
+                       MOVE CI-EMPLEADO OF REG-EMPLEADO
+                           TO BANCO-CI-EMPLEADO
+                       MOVE CONTACTO OF REG-EMPLEADO TO BANCO-CUENTA
+                       MOVE APELLIDO OF REG-EMPLEADO TO BANCO-APELLIDO
+                       MOVE NOMBRE OF REG-EMPLEADO TO BANCO-NOMBRE
+                       MOVE WS-NETO TO BANCO-MONTO-NETO
+                       WRITE REG-BANCO
+                       IF FS-BANCO NOT = "00"
+                           DISPLAY "ERROR AL ESCRIBIR BANCO.TXT, CI: "
+                               CI-EMPLEADO OF REG-EMPLEADO
+                               ", ERROR: " FS-BANCO
+                       ELSE
+                           ADD 1 TO WS-BANCO-CONTADOR
+                       END-IF
+               END-READ
+           END-PERFORM.
+           PERFORM 000-CIERRE-EMPLEADOS.
+           CLOSE F-BANCO.
+           DISPLAY "----------------------------------------".
+           DISPLAY "ARCHIVO BANCO.TXT GENERADO.".
+           DISPLAY "REGISTROS EXPORTADOS: " WS-BANCO-CONTADOR.
+       *>  -------------------------------------------------------------
+       *>  RUTINA DE MANTENIMIENTO: RECONSTRUYE INDICE.TXT A PARTIR DE
+       *>  EMPLEADOS.TXT (CORRIGE POSICIONES DESACTUALIZADAS POR
+       *>  ELIMINAR/EDITAR) Y ABSORBE LOS EMPLEADOS QUE HABÍAN QUEDADO
+       *>  EN DESBORDAMIENTO.TXT, YA QUE AL QUEDAR TODOS INDEXADOS
+       *>  DICHO ARCHIVO DEJA DE SER NECESARIO.
+       *>  -------------------------------------------------------------
+       001-REORGANIZAR.
+           DISPLAY " ".
+           DISPLAY "REORGANIZAR ÍNDICE Y DESBORDAMIENTO.".
+           DISPLAY "---------------------------------------".
+           DISPLAY " ".
+           DISPLAY "RECONSTRUYENDO EL ÍNDICE...".
+           PERFORM 000-RECONSTRUIR-INDICE.
+           DISPLAY "VACIANDO EL ARCHIVO DE DESBORDAMIENTO...".
+           PERFORM 000-VACIAR-DESBORDAMIENTO.
+           DISPLAY "REORGANIZACIÓN COMPLETADA.".
+       *>  -------------------------------------------------------------
+       *>  RECORRE F-EMPLEADOS SECUENCIALMENTE Y REESCRIBE INDICE.TXT
+       *>  DESDE CERO, CON UNA POSICION-REG NUEVA POR CADA CI-EMPLEADO.
+       *>  SI UNA CÉDULA SE REPITE (REGISTROS DUPLICADOS ARRASTRADOS DE
+       *>  DESBORDAMIENTO), EL ÍNDICE QUEDA APUNTANDO A LA ÚLTIMA
+       *>  POSICIÓN, QUE ES LA VERSIÓN VIGENTE DEL EMPLEADO.
+       *>  -------------------------------------------------------------
+       000-RECONSTRUIR-INDICE.
+           MOVE ZERO TO FS-INDICE.
+           OPEN OUTPUT F-INDICE.
+           CLOSE F-INDICE.
+           MOVE ZERO TO FS-INDICE.
+           OPEN I-O F-INDICE.
+           MOVE ZERO TO WS-POSICION-ACTUAL.
+           MOVE ZERO TO WS-EMPLEADOS-EOF.
+           PERFORM 000-ABRIR-EMPLEADOS.
+           PERFORM UNTIL EMPLEADOS-EOF
+               READ F-EMPLEADOS
+                   AT END
+                       SET EMPLEADOS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-POSICION-ACTUAL
+                       MOVE CI-EMPLEADO OF REG-EMPLEADO
+                           TO WS-ID-EMPLEADO
+                       MOVE WS-POSICION-ACTUAL TO WS-POSICION-REG
+                       WRITE REG-INDICE FROM WS-INDICES
+                           INVALID KEY
+                               REWRITE REG-INDICE FROM WS-INDICES
+                       END-WRITE
+               END-READ
+           END-PERFORM.
+           PERFORM 000-CIERRE-EMPLEADOS.
+           CLOSE F-INDICE.
+       *>  -------------------------------------------------------------
+       *>  VACÍA DESBORDAMIENTO.TXT Y REINICIA SU CONTADOR. SE INVOCA
+       *>  TRAS RECONSTRUIR EL ÍNDICE, CUANDO YA NINGÚN EMPLEADO
+       *>  DEPENDE DE ÉL PARA SER ENCONTRADO.
+       *>  -------------------------------------------------------------
+       000-VACIAR-DESBORDAMIENTO.
+           MOVE ZERO TO FS-DESBORDAMIENTO.
+           OPEN OUTPUT F-DESBORDAMIENTO.
+           CLOSE F-DESBORDAMIENTO.
+           MOVE ZERO TO CONTADOR-DESBORDAMIENTO.
+       *>  -------------------------------------------------------------
+       *>  ANEXA UNA LÍNEA A BITACORA.TXT CON FECHA, HORA, CÉDULA
+       *>  (WS-CI-EMPLEADO) Y CÓDIGO DE OPERACIÓN (WS-BITACORA-OPERACION:
+       *>  "A"=ALTA, "E"=EDICIÓN, "B"=BAJA)
+       *>  -------------------------------------------------------------
+       000-REGISTRAR-BITACORA.
+           ACCEPT WS-HORA-SISTEMA FROM TIME.
+           MOVE WS-HORA-SISTEMA TO WS-HORA-FORMATO.
+           MOVE ZERO TO FS-BITACORA.
+           OPEN EXTEND F-BITACORA.
+           MOVE SPACES TO WS-LINEA-BITACORA.
+           STRING WS-ANNO-EXTENDIDO DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-FECHA-MES DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-FECHA-DIA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-HORA-HH DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-HORA-MM DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-HORA-SS DELIMITED BY SIZE
+               " CI:" DELIMITED BY SIZE
+               WS-CI-EMPLEADO DELIMITED BY SIZE
+               " OP:" DELIMITED BY SIZE
+               WS-BITACORA-OPERACION DELIMITED BY SIZE
+               INTO WS-LINEA-BITACORA.
+           WRITE REG-BITACORA FROM WS-LINEA-BITACORA.
+           CLOSE F-BITACORA.
+       *>  -------------------------------------------------------------
+       *>  ANEXA A BITACORA.TXT UNA LÍNEA POR CADA CAMPO QUE CAMBIÓ EN
+       *>  UNA EDICIÓN, CON SUS VALORES ANTES/DESPUÉS (WS-*-ANTES VS.
+       *>  WS-* ACTUAL)
+       *>  -------------------------------------------------------------
+       000-BITACORA-EDICION.
+           MOVE ZERO TO FS-BITACORA.
+           OPEN EXTEND F-BITACORA.
+           IF WS-APELLIDO-ANTES NOT = WS-APELLIDO
+               STRING "  APELLIDO: " DELIMITED BY SIZE
+                   WS-APELLIDO-ANTES DELIMITED BY "  "
+                   " -> " DELIMITED BY SIZE
+                   WS-APELLIDO DELIMITED BY "  "
+                   INTO WS-LINEA-BITACORA
+               WRITE REG-BITACORA FROM WS-LINEA-BITACORA
+           END-IF.
+           IF WS-NOMBRE-ANTES NOT = WS-NOMBRE
+               STRING "  NOMBRE: " DELIMITED BY SIZE
+                   WS-NOMBRE-ANTES DELIMITED BY "  "
+                   " -> " DELIMITED BY SIZE
+                   WS-NOMBRE DELIMITED BY "  "
+                   INTO WS-LINEA-BITACORA
+               WRITE REG-BITACORA FROM WS-LINEA-BITACORA
+           END-IF.
+           IF WS-SEXO-ANTES NOT = WS-SEXO
+               STRING "  SEXO: " DELIMITED BY SIZE
+                   WS-SEXO-ANTES DELIMITED BY SIZE
+                   " -> " DELIMITED BY SIZE
+                   WS-SEXO DELIMITED BY SIZE
+                   INTO WS-LINEA-BITACORA
+               WRITE REG-BITACORA FROM WS-LINEA-BITACORA
+           END-IF.
+           IF WS-TELF-FIJO-ANTES NOT = WS-TELF-FIJO
+               STRING "  TELF-FIJO: " DELIMITED BY SIZE
+                   WS-TELF-FIJO-ANTES DELIMITED BY SIZE
+                   " -> " DELIMITED BY SIZE
+                   WS-TELF-FIJO DELIMITED BY SIZE
+                   INTO WS-LINEA-BITACORA
+               WRITE REG-BITACORA FROM WS-LINEA-BITACORA
+           END-IF.
+           IF WS-TELF-CELULAR-ANTES NOT = WS-TELF-CELULAR
+               STRING "  TELF-CELULAR: " DELIMITED BY SIZE
+                   WS-TELF-CELULAR-ANTES DELIMITED BY SIZE
+                   " -> " DELIMITED BY SIZE
+                   WS-TELF-CELULAR DELIMITED BY SIZE
+                   INTO WS-LINEA-BITACORA
+               WRITE REG-BITACORA FROM WS-LINEA-BITACORA
+           END-IF.
+           IF WS-EMAIL-ANTES NOT = WS-EMAIL
+               STRING "  EMAIL: " DELIMITED BY SIZE
+                   WS-EMAIL-ANTES DELIMITED BY "  "
+                   " -> " DELIMITED BY SIZE
+                   WS-EMAIL DELIMITED BY "  "
+                   INTO WS-LINEA-BITACORA
+               WRITE REG-BITACORA FROM WS-LINEA-BITACORA
+           END-IF.
+           IF WS-DIRECCION-ANTES NOT = WS-DIRECCION
+               STRING "  DIRECCION: " DELIMITED BY SIZE
+                   WS-DIRECCION-ANTES DELIMITED BY "  "
+                   " -> " DELIMITED BY SIZE
+                   WS-DIRECCION DELIMITED BY "  "
+                   INTO WS-LINEA-BITACORA
+               WRITE REG-BITACORA FROM WS-LINEA-BITACORA
+           END-IF.
+           IF WS-CONTACTO-ANTES NOT = WS-CONTACTO
+               STRING "  CONTACTO: " DELIMITED BY SIZE
+                   WS-CONTACTO-ANTES DELIMITED BY "  "
+                   " -> " DELIMITED BY SIZE
+                   WS-CONTACTO DELIMITED BY "  "
+                   INTO WS-LINEA-BITACORA
+               WRITE REG-BITACORA FROM WS-LINEA-BITACORA
+           END-IF.
+           IF WS-MONTO-SALARIO-ANTES NOT = WS-MONTO-SALARIO
+               STRING "  MONTO-SALARIO: " DELIMITED BY SIZE
+                   WS-MONTO-SALARIO-ANTES DELIMITED BY SIZE
+                   " -> " DELIMITED BY SIZE
+                   WS-MONTO-SALARIO DELIMITED BY SIZE
+                   INTO WS-LINEA-BITACORA
+               WRITE REG-BITACORA FROM WS-LINEA-BITACORA
+           END-IF.
+           IF WS-MONTO-PRESTAMO-ANTES NOT = WS-MONTO-PRESTAMO
+               STRING "  MONTO-PRESTAMO: " DELIMITED BY SIZE
+                   WS-MONTO-PRESTAMO-ANTES DELIMITED BY SIZE
+                   " -> " DELIMITED BY SIZE
+                   WS-MONTO-PRESTAMO DELIMITED BY SIZE
+                   INTO WS-LINEA-BITACORA
+               WRITE REG-BITACORA FROM WS-LINEA-BITACORA
+           END-IF.
+           IF WS-MONTO-SSO-ANTES NOT = WS-MONTO-SSO
+               STRING "  MONTO-SSO: " DELIMITED BY SIZE
+                   WS-MONTO-SSO-ANTES DELIMITED BY SIZE
+                   " -> " DELIMITED BY SIZE
+                   WS-MONTO-SSO DELIMITED BY SIZE
+                   INTO WS-LINEA-BITACORA
+               WRITE REG-BITACORA FROM WS-LINEA-BITACORA
+           END-IF.
+           CLOSE F-BITACORA.
+       *>  -------------------------------------------------------------
+       *>  ANEXA UNA LÍNEA A EXCEPCIONES.TXT CON EL CAMPO, EL VALOR
+       *>  RECHAZADO Y EL MOTIVO (WS-NOMBRE-CAMPO-EXCEPCION,
+       *>  WS-VALOR-EXCEPCION, WS-MOTIVO-EXCEPCION)
+       *>  -------------------------------------------------------------
+       000-REGISTRAR-EXCEPCION.
+           ACCEPT WS-HORA-SISTEMA FROM TIME.
+           MOVE WS-HORA-SISTEMA TO WS-HORA-FORMATO.
+           MOVE ZERO TO FS-EXCEPCIONES.
+           OPEN EXTEND F-EXCEPCIONES.
+           MOVE SPACES TO WS-LINEA-EXCEPCION.
+           STRING WS-ANNO-EXTENDIDO DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-FECHA-MES DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-FECHA-DIA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-HORA-HH DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-HORA-MM DELIMITED BY SIZE
+               " CAMPO:" DELIMITED BY SIZE
+               WS-NOMBRE-CAMPO-EXCEPCION DELIMITED BY "  "
+               " VALOR:" DELIMITED BY SIZE
+               WS-VALOR-EXCEPCION DELIMITED BY "  "
+               " MOTIVO:" DELIMITED BY SIZE
+               WS-MOTIVO-EXCEPCION DELIMITED BY "  "
+               INTO WS-LINEA-EXCEPCION.
+           WRITE REG-EXCEPCIONES FROM WS-LINEA-EXCEPCION.
+           CLOSE F-EXCEPCIONES.
+       *>  -------------------------------------------------------------
+       *>  VALIDA WS-CI-EMPLEADO (NO PUEDE ESTAR EN BLANCO/CERO)
+       *>  -------------------------------------------------------------
+       000-VALIDAR-CI.
+           MOVE "S" TO WS-CAMPO-VALIDO.
+           IF WS-CI-EMPLEADO = ZERO
+               MOVE "N" TO WS-CAMPO-VALIDO
+               MOVE "CI-EMPLEADO" TO WS-NOMBRE-CAMPO-EXCEPCION
+               MOVE "0" TO WS-VALOR-EXCEPCION
+               MOVE "CÉDULA EN BLANCO O CERO" TO WS-MOTIVO-EXCEPCION
+               PERFORM 000-REGISTRAR-EXCEPCION
+           ELSE
+               *> UNA CÉDULA YA REGISTRADA (EN EL ÍNDICE O EN
+               *> DESBORDAMIENTO) NO PUEDE VOLVER A DARSE DE ALTA: ESO
+               *> ES LO QUE ANTES FORZABA EL DESBORDAMIENTO DE ÍNDICE Y
+               *> DUPLICABA AL EMPLEADO EN EMPLEADOS.TXT
+               MOVE WS-CI-EMPLEADO TO WS-CEDULA
+               PERFORM 000-LOCALIZAR-EMPLEADO
+               IF WS-ENCONTRADO = "S"
+                   MOVE "N" TO WS-CAMPO-VALIDO
+                   MOVE "CI-EMPLEADO" TO WS-NOMBRE-CAMPO-EXCEPCION
+                   MOVE WS-CI-EMPLEADO TO WS-VALOR-EXCEPCION
+                   MOVE "CÉDULA YA REGISTRADA" TO WS-MOTIVO-EXCEPCION
+                   PERFORM 000-REGISTRAR-EXCEPCION
+               END-IF
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  VALIDA WS-SEXO (DEBE SER M O F)
+       *>  -------------------------------------------------------------
+       000-VALIDAR-SEXO.
+           MOVE "S" TO WS-CAMPO-VALIDO.
+           IF WS-SEXO NOT = "M" AND WS-SEXO NOT = "F"
+                   AND WS-SEXO NOT = "m" AND WS-SEXO NOT = "f"
+               MOVE "N" TO WS-CAMPO-VALIDO
+               MOVE "SEXO" TO WS-NOMBRE-CAMPO-EXCEPCION
+               MOVE WS-SEXO TO WS-VALOR-EXCEPCION
+               MOVE "SEXO DEBE SER M O F" TO WS-MOTIVO-EXCEPCION
+               PERFORM 000-REGISTRAR-EXCEPCION
+           ELSE
+               *> NORMALIZA A MAYÚSCULA PARA QUE 001-NOMINA (Y
+               *> CUALQUIER OTRO EVALUATE SOBRE "M"/"F") CLASIFIQUE
+               *> CORRECTAMENTE UN SEXO ACEPTADO EN MINÚSCULA
+               IF WS-SEXO = "m"
+                   MOVE "M" TO WS-SEXO
+               END-IF
+               IF WS-SEXO = "f"
+                   MOVE "F" TO WS-SEXO
+               END-IF
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  VALIDA WS-MONTO-SALARIO (DEBE SER MAYOR A CERO)
+       *>  -------------------------------------------------------------
+       000-VALIDAR-SALARIO.
+           MOVE "S" TO WS-CAMPO-VALIDO.
+           IF WS-MONTO-SALARIO = ZERO
+               MOVE "N" TO WS-CAMPO-VALIDO
+               MOVE "MONTO-SALARIO" TO WS-NOMBRE-CAMPO-EXCEPCION
+               MOVE WS-MONTO-SALARIO TO WS-VALOR-EXCEPCION
+               MOVE "SALARIO DEBE SER MAYOR A CERO"
+                   TO WS-MOTIVO-EXCEPCION
+               PERFORM 000-REGISTRAR-EXCEPCION
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  VALIDA QUE WS-INGRESO-DIA/WS-INGRESO-MES FORMEN UNA FECHA
+       *>  POSIBLE (P.EJ. RECHAZA DÍA 31 DE UN MES DE 30 O FEBRERO 30)
+       *>  -------------------------------------------------------------
+       000-VALIDAR-FECHA-INGRESO.
+           MOVE "S" TO WS-CAMPO-VALIDO.
+           IF WS-INGRESO-MES < 1 OR WS-INGRESO-MES > 12
+               MOVE "N" TO WS-CAMPO-VALIDO
+           ELSE
+               EVALUATE WS-INGRESO-MES
+                   WHEN 4
+                   WHEN 6
+                   WHEN 9
+                   WHEN 11
+                       IF WS-INGRESO-DIA < 1
+                               OR WS-INGRESO-DIA > 30
+                           MOVE "N" TO WS-CAMPO-VALIDO
+                       END-IF
+                   WHEN 2
+                       IF WS-INGRESO-DIA < 1
+                               OR WS-INGRESO-DIA > 29
+                           MOVE "N" TO WS-CAMPO-VALIDO
+                       END-IF
+                   WHEN OTHER
+                       IF WS-INGRESO-DIA < 1
+                               OR WS-INGRESO-DIA > 31
+                           MOVE "N" TO WS-CAMPO-VALIDO
+                       END-IF
+               END-EVALUATE
+           END-IF.
+           IF WS-CAMPO-VALIDO = "N"
+               MOVE "FECHA-INGRESO" TO WS-NOMBRE-CAMPO-EXCEPCION
+               STRING WS-INGRESO-DIA DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   WS-INGRESO-MES DELIMITED BY SIZE
+                   INTO WS-VALOR-EXCEPCION
+               MOVE "FECHA DE INGRESO IMPOSIBLE"
+                   TO WS-MOTIVO-EXCEPCION
+               PERFORM 000-REGISTRAR-EXCEPCION
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  VALIDA WS-TELF-FIJO (NO PUEDE ESTAR EN BLANCO/CERO)
+       *>  -------------------------------------------------------------
+       000-VALIDAR-TELF-FIJO.
+           MOVE "S" TO WS-CAMPO-VALIDO.
+           IF WS-TELF-FIJO = ZERO
+               MOVE "N" TO WS-CAMPO-VALIDO
+               MOVE "TELF-FIJO" TO WS-NOMBRE-CAMPO-EXCEPCION
+               MOVE "0" TO WS-VALOR-EXCEPCION
+               MOVE "TELÉFONO FIJO EN BLANCO O CERO"
+                   TO WS-MOTIVO-EXCEPCION
+               PERFORM 000-REGISTRAR-EXCEPCION
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  VALIDA WS-TELF-CELULAR (NO PUEDE ESTAR EN BLANCO/CERO)
+       *>  -------------------------------------------------------------
+       000-VALIDAR-TELF-CELULAR.
+           MOVE "S" TO WS-CAMPO-VALIDO.
+           IF WS-TELF-CELULAR = ZERO
+               MOVE "N" TO WS-CAMPO-VALIDO
+               MOVE "TELF-CELULAR" TO WS-NOMBRE-CAMPO-EXCEPCION
+               MOVE "0" TO WS-VALOR-EXCEPCION
+               MOVE "TELÉFONO CELULAR EN BLANCO O CERO"
+                   TO WS-MOTIVO-EXCEPCION
+               PERFORM 000-REGISTRAR-EXCEPCION
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  VALIDA WS-EMAIL (NO PUEDE ESTAR EN BLANCO Y DEBE TENER "@")
+       *>  -------------------------------------------------------------
+       000-VALIDAR-EMAIL.
+           MOVE "S" TO WS-CAMPO-VALIDO.
+           IF WS-EMAIL = SPACES
+               MOVE "N" TO WS-CAMPO-VALIDO
+               MOVE "EMAIL" TO WS-NOMBRE-CAMPO-EXCEPCION
+               MOVE SPACES TO WS-VALOR-EXCEPCION
+               MOVE "EMAIL EN BLANCO" TO WS-MOTIVO-EXCEPCION
+               PERFORM 000-REGISTRAR-EXCEPCION
+           ELSE
+               MOVE ZERO TO WS-CONTADOR-ARROBA
+               INSPECT WS-EMAIL TALLYING WS-CONTADOR-ARROBA
+                   FOR ALL "@"
+               IF WS-CONTADOR-ARROBA = ZERO
+                   MOVE "N" TO WS-CAMPO-VALIDO
+                   MOVE "EMAIL" TO WS-NOMBRE-CAMPO-EXCEPCION
+                   MOVE WS-EMAIL TO WS-VALOR-EXCEPCION
+                   MOVE "EMAIL SIN ARROBA (@)" TO WS-MOTIVO-EXCEPCION
+                   PERFORM 000-REGISTRAR-EXCEPCION
+               END-IF
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  VALIDA WS-MONTO-SSO (DEBE SER MAYOR A CERO)
+       *>  -------------------------------------------------------------
+       000-VALIDAR-SSO.
+           MOVE "S" TO WS-CAMPO-VALIDO.
+           IF WS-MONTO-SSO = ZERO
+               MOVE "N" TO WS-CAMPO-VALIDO
+               MOVE "MONTO-SSO" TO WS-NOMBRE-CAMPO-EXCEPCION
+               MOVE WS-MONTO-SSO TO WS-VALOR-EXCEPCION
+               MOVE "SSO DEBE SER MAYOR A CERO" TO WS-MOTIVO-EXCEPCION
+               PERFORM 000-REGISTRAR-EXCEPCION
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  VALIDA WS-MONTO-ORIGINAL DE UN PRÉSTAMO (DEBE SER MAYOR A CERO)
+       *>  -------------------------------------------------------------
+       000-VALIDAR-MONTO-ORIGINAL.
+           MOVE "S" TO WS-CAMPO-VALIDO.
+           IF WS-MONTO-ORIGINAL = ZERO
+               MOVE "N" TO WS-CAMPO-VALIDO
+               MOVE "MONTO-ORIGINAL" TO WS-NOMBRE-CAMPO-EXCEPCION
+               MOVE WS-MONTO-ORIGINAL TO WS-VALOR-EXCEPCION
+               MOVE "MONTO ORIGINAL DEBE SER MAYOR A CERO"
+                   TO WS-MOTIVO-EXCEPCION
+               PERFORM 000-REGISTRAR-EXCEPCION
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  VALIDA WS-MONTO-CUOTA DE UN PRÉSTAMO (DEBE SER MAYOR A CERO)
+       *>  -------------------------------------------------------------
+       000-VALIDAR-MONTO-CUOTA.
+           MOVE "S" TO WS-CAMPO-VALIDO.
+           IF WS-MONTO-CUOTA = ZERO
+               MOVE "N" TO WS-CAMPO-VALIDO
+               MOVE "MONTO-CUOTA" TO WS-NOMBRE-CAMPO-EXCEPCION
+               MOVE WS-MONTO-CUOTA TO WS-VALOR-EXCEPCION
+               MOVE "CUOTA DEBE SER MAYOR A CERO"
+                   TO WS-MOTIVO-EXCEPCION
+               PERFORM 000-REGISTRAR-EXCEPCION
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  VALIDA WS-MONTO-ABONO A UN PRÉSTAMO (DEBE SER MAYOR A CERO)
+       *>  -------------------------------------------------------------
+       000-VALIDAR-MONTO-ABONO.
+           MOVE "S" TO WS-CAMPO-VALIDO.
+           IF WS-MONTO-ABONO = ZERO
+               MOVE "N" TO WS-CAMPO-VALIDO
+               MOVE "MONTO-ABONO" TO WS-NOMBRE-CAMPO-EXCEPCION
+               MOVE WS-MONTO-ABONO TO WS-VALOR-EXCEPCION
+               MOVE "ABONO DEBE SER MAYOR A CERO"
+                   TO WS-MOTIVO-EXCEPCION
+               PERFORM 000-REGISTRAR-EXCEPCION
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  CUENTA CUÁNTOS REGISTROS TIENE F-EMPLEADOS ACTUALMENTE Y LO
+       *>  DEJA EN WS-POSICION-ACTUAL
+       *>  -------------------------------------------------------------
+       000-CONTAR-EMPLEADOS.
+           MOVE ZERO TO WS-POSICION-ACTUAL.
+           MOVE ZERO TO WS-EMPLEADOS-EOF.
+           PERFORM 000-ABRIR-EMPLEADOS.
+           PERFORM UNTIL EMPLEADOS-EOF
+               READ F-EMPLEADOS
+                   AT END
+                       SET EMPLEADOS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-POSICION-ACTUAL
+               END-READ
+           END-PERFORM.
+           PERFORM 000-CIERRE-EMPLEADOS.
+       *>  -------------------------------------------------------------
+       *>  UBICA UN EMPLEADO POR CÉDULA (WS-CEDULA). SE BUSCA PRIMERO EN
+       *>  F-DESBORDAMIENTO: UNA CÉDULA SÓLO LLEGA ALLÍ CUANDO YA HABÍA
+       *>  UNA ENTRADA EN EL ÍNDICE PARA ESA MISMA CÉDULA (VER EL WRITE
+       *>  INVALID KEY DE 001-REGISTRAR), ES DECIR QUE LA COPIA EN
+       *>  DESBORDAMIENTO ES SIEMPRE LA MÁS RECIENTE Y EL ÍNDICE APUNTA
+       *>  A UNA VERSIÓN VIEJA. SI NO ESTÁ EN DESBORDAMIENTO SE BUSCA
+       *>  POR EL ÍNDICE Y SU POSICIÓN EN EMPLEADOS.TXT. DEJA EL
+       *>  RESULTADO EN WS-EMPLEADO, WS-ORIGEN-EMPLEADO ("I"=ÍNDICE,
+       *>  "D"=DESBORDAMIENTO) Y WS-ENCONTRADO ("S"/"N").
+       *>  -------------------------------------------------------------
+       000-LOCALIZAR-EMPLEADO.
+           PERFORM 000-BUSCAR-EN-DESBORDAMIENTO.
+           IF WS-ENCONTRADO NOT = "S"
+               MOVE "I" TO WS-ORIGEN-EMPLEADO
+               PERFORM 000-ABRIR-INDICES
+               MOVE WS-CEDULA TO ID-EMPLEADO
+               READ F-INDICE
+                   INVALID KEY
+                       MOVE "N" TO WS-ENCONTRADO
+                   NOT INVALID KEY
+                       MOVE POSICION-REG TO WS-POSICION-ACTUAL
+                       PERFORM 000-BUSCAR-POR-POSICION
+               END-READ
+               PERFORM 000-CIERRE-INDICES
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  BUSCA UN EMPLEADO POR CÉDULA (WS-CEDULA) DIRECTAMENTE EN
+       *>  F-DESBORDAMIENTO (RESPALDO PARA LOS QUE COLISIONARON EN EL
+       *>  ÍNDICE Y NUNCA QUEDARON EN REG-INDICE). DEJA EL RESULTADO EN
+       *>  WS-EMPLEADO, WS-ORIGEN-EMPLEADO = "D" Y WS-ENCONTRADO.
+       *>  -------------------------------------------------------------
+       000-BUSCAR-EN-DESBORDAMIENTO.
+           MOVE "N" TO WS-ENCONTRADO.
+           MOVE ZERO TO WS-DESBORDAMIENTO-EOF.
+           PERFORM 000-ABRIR-DESBORDAMIENTO.
+           PERFORM UNTIL DESBORDAMIENTO-EOF OR WS-ENCONTRADO = "S"
+               READ F-DESBORDAMIENTO
+                   AT END
+                       SET DESBORDAMIENTO-EOF TO TRUE
+                   NOT AT END
+                       IF CI-EMPLEADO OF REG-DESBORDAMIENTO = WS-CEDULA
+                           MOVE REG-DESBORDAMIENTO TO WS-EMPLEADO
+                           MOVE "S" TO WS-ENCONTRADO
+                           MOVE "D" TO WS-ORIGEN-EMPLEADO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           PERFORM 000-CIERRE-DESBORDAMIENTO.
+       *>  -------------------------------------------------------------
+       *>  RECORRE F-EMPLEADOS HASTA LA POSICIÓN WS-POSICION-ACTUAL Y
+       *>  CARGA ESE REGISTRO EN WS-EMPLEADO. WS-ENCONTRADO = "S" SI SE
+       *>  ENCONTRÓ.
+       *>  -------------------------------------------------------------
+       000-BUSCAR-POR-POSICION.
+           MOVE ZERO TO WS-CONTADOR-POS.
+           MOVE ZERO TO WS-EMPLEADOS-EOF.
+           MOVE "N" TO WS-ENCONTRADO.
+           MOVE ZERO TO FS-EMPLEADOS.
+           OPEN INPUT F-EMPLEADOS.
+           PERFORM UNTIL EMPLEADOS-EOF OR WS-ENCONTRADO = "S"
+               READ F-EMPLEADOS
+                   AT END
+                       SET EMPLEADOS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CONTADOR-POS
+                       IF WS-CONTADOR-POS = WS-POSICION-ACTUAL
+                           MOVE REG-EMPLEADO TO WS-EMPLEADO
+                           MOVE "S" TO WS-ENCONTRADO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-EMPLEADOS.
+       *>  -------------------------------------------------------------
+       *>  RECONSTRUYE EMPLEADOS.TXT REEMPLAZANDO (MODO "E") U OMITIENDO
+       *>  (MODO "B") EL REGISTRO CUYA CÉDULA ES WS-CEDULA. EL REGISTRO
+       *>  DE REEMPLAZO SE TOMA DE WS-EMPLEADO.
+       *>  -------------------------------------------------------------
+       000-REESCRIBIR-EMPLEADOS.
+           MOVE ZERO TO WS-EMPLEADOS-EOF.
+           MOVE ZERO TO FS-EMPLEADOS.
+           MOVE ZERO TO FS-EMPLEADOS-TMP.
+           OPEN INPUT F-EMPLEADOS.
+           OPEN OUTPUT F-EMPLEADOS-TMP.
+           PERFORM UNTIL EMPLEADOS-EOF
+               READ F-EMPLEADOS
+                   AT END
+                       SET EMPLEADOS-EOF TO TRUE
+                   NOT AT END
+                       IF CI-EMPLEADO OF REG-EMPLEADO = WS-CEDULA
+                           IF WS-MODO-REESCRITURA = "E"
+                               WRITE REG-EMPLEADO-TMP FROM WS-EMPLEADO
+                           END-IF
+                       ELSE
+                           WRITE REG-EMPLEADO-TMP FROM REG-EMPLEADO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-EMPLEADOS.
+           CLOSE F-EMPLEADOS-TMP.
+           CALL "CBL_DELETE_FILE" USING "EMPLEADOS.TXT"
+               RETURNING WS-RC.
+           CALL "CBL_RENAME_FILE" USING "EMPLEADOS.TMP" "EMPLEADOS.TXT"
+               RETURNING WS-RC.
+       *>  -------------------------------------------------------------
+       *>  RECONSTRUYE DESBORDAMIENTO.TXT REEMPLAZANDO (MODO "E") U
+       *>  OMITIENDO (MODO "B") EL REGISTRO CUYA CÉDULA ES WS-CEDULA. EL
+       *>  REGISTRO DE REEMPLAZO SE TOMA DE WS-EMPLEADO.
+       *>  -------------------------------------------------------------
+       000-REESCRIBIR-DESBORDAMIENTO.
+           MOVE ZERO TO WS-DESBORDAMIENTO-EOF.
+           MOVE ZERO TO FS-DESBORDAMIENTO.
+           MOVE ZERO TO FS-DESBORDAMIENTO-TMP.
+           OPEN INPUT F-DESBORDAMIENTO.
+           OPEN OUTPUT F-DESBORDAMIENTO-TMP.
+           PERFORM UNTIL DESBORDAMIENTO-EOF
+               READ F-DESBORDAMIENTO
+                   AT END
+                       SET DESBORDAMIENTO-EOF TO TRUE
+                   NOT AT END
+                       IF CI-EMPLEADO OF REG-DESBORDAMIENTO = WS-CEDULA
+                           IF WS-MODO-REESCRITURA = "E"
+                               WRITE REG-DESBORDAMIENTO-TMP
+                                   FROM WS-EMPLEADO
+                           ELSE
+                               IF CONTADOR-DESBORDAMIENTO > ZERO
+                                   SUBTRACT 1 FROM
+                                       CONTADOR-DESBORDAMIENTO
+                               END-IF
+                           END-IF
+                       ELSE
+                           WRITE REG-DESBORDAMIENTO-TMP
+                               FROM REG-DESBORDAMIENTO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-DESBORDAMIENTO.
+           CLOSE F-DESBORDAMIENTO-TMP.
+           CALL "CBL_DELETE_FILE" USING "DESBORDAMIENTO.TXT"
+               RETURNING WS-RC.
+           CALL "CBL_RENAME_FILE" USING "DESBORDAMIENTO.TMP"
+               "DESBORDAMIENTO.TXT" RETURNING WS-RC.
        *>  -------------------------------------------------------------
        *>  APERTURA O CREACIÓN DE NO EXISTIR El ARCHIVO EMPLEADOS
        *>  -------------------------------------------------------------
        000-ABRIR-EMPLEADOS.
            MOVE ZERO TO FS-EMPLEADOS.
            OPEN I-O F-EMPLEADOS.
-           IF FS-EMPLEADOS = '10' OR FS-EMPLEADOS = '00' THEN
-               EXIT
-           ELSE
-               IF FS-EMPLEADOS = '35' THEN
-                   OPEN OUTPUT F-ARCHIVO-CARTA
-                   IF FS-EMPLEADOS = '10' OR 
-                   FS-EMPLEADOS = '00' THEN
-                       EXIT
-                   ELSE
-                       DISPLAY "ERROR AL CREAR EL ARCHIVO, ERROR: "
-                       FS-EMPLEADOS
-                   END-IF
-               ELSE
-                   DISPLAY "ERROR AL ABRIR O CREAR EL ARCHIVO, ERROR: "
-                       FS-EMPLEADOS
-                   MOVE 1 TO WS-FIN
-               END-IF
+           IF FS-EMPLEADOS = "35"
+               OPEN OUTPUT F-EMPLEADOS
+               CLOSE F-EMPLEADOS
+               OPEN I-O F-EMPLEADOS
+           END-IF.
+           IF FS-EMPLEADOS NOT = "00"
+               DISPLAY "ERROR AL ABRIR O CREAR EL ARCHIVO, ERROR: "
+                   FS-EMPLEADOS
+               MOVE 1 TO WS-FIN
            END-IF.
        *>  -------------------------------------------------------------
        *>  CIERRE DEL ARCHIVO EMPLEADOS
@@ -444,26 +2024,18 @@
        000-ABRIR-INDICES.
            MOVE ZERO TO FS-INDICE.
            OPEN I-O F-INDICE.
-           IF FS-INDICE = '10' OR FS-INDICE = '00' THEN
-               EXIT
-           ELSE
-               IF FS-INDICE = '35' THEN
-                   OPEN OUTPUT F-ARCHIVO-CARTA
-                   IF FS-INDICE = '10' OR 
-                   FS-INDICE = '00' THEN
-                       EXIT
-                   ELSE
-                       DISPLAY "ERROR AL CREAR EL ARCHIVO, ERROR: "
-                       FS-INDICE
-                   END-IF
-               ELSE
-                   DISPLAY 'ERROR AL ABRIR O CREAR EL ARCHIVO, ERROR: '
-                       FS-INDICE
-                   MOVE 1 TO WS-FIN
-               END-IF
+           IF FS-INDICE = "35"
+               OPEN OUTPUT F-INDICE
+               CLOSE F-INDICE
+               OPEN I-O F-INDICE
+           END-IF.
+           IF FS-INDICE NOT = "00"
+               DISPLAY "ERROR AL ABRIR O CREAR EL ARCHIVO, ERROR: "
+                   FS-INDICE
+               MOVE 1 TO WS-FIN
            END-IF.
        *>  -------------------------------------------------------------
-       *>  CIERRE DEL ARCHIVO EMPLEADOS
+       *>  CIERRE DEL ARCHIVO DE ÍNDICE
        *>  -------------------------------------------------------------
        000-CIERRE-INDICES.
            CLOSE F-INDICE.
@@ -473,30 +2045,233 @@
        000-ABRIR-DESBORDAMIENTO.
            MOVE ZERO TO FS-DESBORDAMIENTO.
            OPEN I-O F-DESBORDAMIENTO.
-           IF FS-DESBORDAMIENTO = '10' OR
-               FS-DESBORDAMIENTO = '00' THEN
-               EXIT
-           ELSE
-               IF FS-DESBORDAMIENTO = '35' THEN
-                   OPEN OUTPUT F-ARCHIVO-CARTA
-                   IF FS-DESBORDAMIENTO = '10' OR 
-                   FS-DESBORDAMIENTO = '00' THEN
-                       EXIT
-                   ELSE
-                       DISPLAY "ERROR AL CREAR EL ARCHIVO, ERROR: "
-                       FS-DESBORDAMIENTO
-                   END-IF
-               ELSE
-                   DISPLAY 'ERROR AL ABRIR O CREAR EL ARCHIVO, ERROR: '
-                       FS-DESBORDAMIENTO
-                   MOVE 1 TO WS-FIN
-               END-IF
+           IF FS-DESBORDAMIENTO = "35"
+               OPEN OUTPUT F-DESBORDAMIENTO
+               CLOSE F-DESBORDAMIENTO
+               OPEN I-O F-DESBORDAMIENTO
+           END-IF.
+           IF FS-DESBORDAMIENTO NOT = "00"
+               DISPLAY "ERROR AL ABRIR O CREAR EL ARCHIVO, ERROR: "
+                   FS-DESBORDAMIENTO
+               MOVE 1 TO WS-FIN
            END-IF.
        *>  -------------------------------------------------------------
-       *>  CIERRE DEL ARCHIVO EMPLEADOS
+       *>  CIERRE DEL ARCHIVO DESBORDAMIENTO
        *>  -------------------------------------------------------------
        000-CIERRE-DESBORDAMIENTO.
            CLOSE F-DESBORDAMIENTO.
        *>  -------------------------------------------------------------
-       END PROGRAM EMPLEADO.
+       *>  APERTURA O CREACIÓN DE NO EXISTIR EL ARCHIVO DE PRÉSTAMOS
+       *>  -------------------------------------------------------------
+       000-ABRIR-PRESTAMOS.
+           MOVE ZERO TO FS-PRESTAMOS.
+           OPEN I-O F-PRESTAMOS.
+           IF FS-PRESTAMOS = "35"
+               OPEN OUTPUT F-PRESTAMOS
+               CLOSE F-PRESTAMOS
+               OPEN I-O F-PRESTAMOS
+           END-IF.
+           IF FS-PRESTAMOS NOT = "00"
+               DISPLAY "ERROR AL ABRIR O CREAR EL ARCHIVO, ERROR: "
+                   FS-PRESTAMOS
+               MOVE 1 TO WS-FIN
+           END-IF.
+       *>  -------------------------------------------------------------
+       *>  CIERRE DEL ARCHIVO DE PRÉSTAMOS
+       *>  -------------------------------------------------------------
+       000-CIERRE-PRESTAMOS.
+           CLOSE F-PRESTAMOS.
+       *>  -------------------------------------------------------------
+       *>  MUESTRA LOS PRÉSTAMOS ACTUALES (CLAVE, SALDO, ESTADO) DEL
+       *>  EMPLEADO WS-CI-EMPLEADO
+       *>  -------------------------------------------------------------
+       000-LISTAR-PRESTAMOS.
+           MOVE ZERO TO WS-PRESTAMOS-EOF.
+           MOVE WS-CI-EMPLEADO TO CI-EMPLEADO-PRE.
+           MOVE 1 TO NUM-PRESTAMO.
+           DISPLAY "PRÉSTAMOS REGISTRADOS:".
+           START F-PRESTAMOS KEY IS >= CLAVE-PRESTAMO
+               INVALID KEY
+                   SET PRESTAMOS-EOF TO TRUE
+                   DISPLAY "  (NINGUNO)"
+           END-START.
+           PERFORM UNTIL PRESTAMOS-EOF
+               READ F-PRESTAMOS NEXT RECORD
+                   AT END
+                       SET PRESTAMOS-EOF TO TRUE
+                   NOT AT END
+                       IF CI-EMPLEADO-PRE NOT = WS-CI-EMPLEADO
+                           SET PRESTAMOS-EOF TO TRUE
+                       ELSE
+                           DISPLAY "  N. " NUM-PRESTAMO
+                               " ORIGINAL: " MONTO-ORIGINAL-PRE
+                               " SALDO: " SALDO-PRESTAMO
+                               " ESTADO: " ESTADO-PRESTAMO
+                       END-IF
+               END-READ
+           END-PERFORM.
+       *>  -------------------------------------------------------------
+       *>  DEJA EN WS-MAX-NUM-PRESTAMO EL NÚMERO DE PRÉSTAMO MÁS ALTO
+       *>  YA REGISTRADO PARA WS-CI-EMPLEADO (CERO SI NO TIENE NINGUNO)
+       *>  -------------------------------------------------------------
+       000-BUSCAR-MAX-PRESTAMO.
+           MOVE ZERO TO WS-MAX-NUM-PRESTAMO.
+           MOVE ZERO TO WS-PRESTAMOS-EOF.
+           MOVE WS-CI-EMPLEADO TO CI-EMPLEADO-PRE.
+           MOVE 1 TO NUM-PRESTAMO.
+           START F-PRESTAMOS KEY IS >= CLAVE-PRESTAMO
+               INVALID KEY
+                   SET PRESTAMOS-EOF TO TRUE
+           END-START.
+           PERFORM UNTIL PRESTAMOS-EOF
+               READ F-PRESTAMOS NEXT RECORD
+                   AT END
+                       SET PRESTAMOS-EOF TO TRUE
+                   NOT AT END
+                       IF CI-EMPLEADO-PRE NOT = WS-CI-EMPLEADO
+                           SET PRESTAMOS-EOF TO TRUE
+                       ELSE
+                           MOVE NUM-PRESTAMO TO WS-MAX-NUM-PRESTAMO
+                       END-IF
+               END-READ
+           END-PERFORM.
+       *>  -------------------------------------------------------------
+       *>  SUMA LOS SALDOS DE LOS PRÉSTAMOS ACTIVOS ("A") DE
+       *>  WS-CI-EMPLEADO Y LO DEJA EN WS-MONTO-PRESTAMO
+       *>  -------------------------------------------------------------
+       000-CALCULAR-SALDO-PRESTAMOS.
+           MOVE ZERO TO WS-SALDO-PRESTAMOS.
+           MOVE ZERO TO WS-PRESTAMOS-EOF.
+           MOVE WS-CI-EMPLEADO TO CI-EMPLEADO-PRE.
+           MOVE 1 TO NUM-PRESTAMO.
+           START F-PRESTAMOS KEY IS >= CLAVE-PRESTAMO
+               INVALID KEY
+                   SET PRESTAMOS-EOF TO TRUE
+           END-START.
+           PERFORM UNTIL PRESTAMOS-EOF
+               READ F-PRESTAMOS NEXT RECORD
+                   AT END
+                       SET PRESTAMOS-EOF TO TRUE
+                   NOT AT END
+                       IF CI-EMPLEADO-PRE NOT = WS-CI-EMPLEADO
+                           SET PRESTAMOS-EOF TO TRUE
+                       ELSE
+                           IF ESTADO-PRESTAMO = "A"
+                               ADD SALDO-PRESTAMO TO WS-SALDO-PRESTAMOS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           MOVE WS-SALDO-PRESTAMOS TO WS-MONTO-PRESTAMO.
+       *>  -------------------------------------------------------------
+       *>  SUMA LAS CUOTAS MENSUALES DE LOS PRÉSTAMOS ACTIVOS ("A") DE
+       *>  WS-CI-EMPLEADO Y LO DEJA EN WS-CUOTA-PRESTAMOS (LA DEDUCCIÓN
+       *>  DE NÓMINA DEL PERÍODO, A DIFERENCIA DEL SALDO VIGENTE QUE
+       *>  CALCULA 000-CALCULAR-SALDO-PRESTAMOS)
+       *>  -------------------------------------------------------------
+       000-CALCULAR-CUOTA-PRESTAMOS.
+           MOVE ZERO TO WS-CUOTA-PRESTAMOS.
+           MOVE ZERO TO WS-PRESTAMOS-EOF.
+           MOVE WS-CI-EMPLEADO TO CI-EMPLEADO-PRE.
+           MOVE 1 TO NUM-PRESTAMO.
+           START F-PRESTAMOS KEY IS >= CLAVE-PRESTAMO
+               INVALID KEY
+                   SET PRESTAMOS-EOF TO TRUE
+           END-START.
+           PERFORM UNTIL PRESTAMOS-EOF
+               READ F-PRESTAMOS NEXT RECORD
+                   AT END
+                       SET PRESTAMOS-EOF TO TRUE
+                   NOT AT END
+                       IF CI-EMPLEADO-PRE NOT = WS-CI-EMPLEADO
+                           SET PRESTAMOS-EOF TO TRUE
+                       ELSE
+                           IF ESTADO-PRESTAMO = "A"
+                               ADD MONTO-CUOTA-PRE TO WS-CUOTA-PRESTAMOS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+       *>  -------------------------------------------------------------
+       *>  GESTIONA EL SUBLEDGER DE PRÉSTAMOS DE WS-CI-EMPLEADO: PERMITE
+       *>  REGISTRAR UN PRÉSTAMO NUEVO Y/O UN ABONO A UNO EXISTENTE, Y
+       *>  DEJA EL SALDO VIGENTE EN WS-MONTO-PRESTAMO
+       *>  -------------------------------------------------------------
+       000-GESTIONAR-PRESTAMOS.
+           PERFORM 000-ABRIR-PRESTAMOS.
+           PERFORM 000-LISTAR-PRESTAMOS.
+           DISPLAY "¿REGISTRAR NUEVO PRÉSTAMO? (S/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-RESP-PRESTAMO.
+           IF WS-RESP-PRESTAMO = "S" OR WS-RESP-PRESTAMO = "s"
+               PERFORM 000-BUSCAR-MAX-PRESTAMO
+               DISPLAY "MONTO ORIGINAL DEL PRÉSTAMO: "
+                   WITH NO ADVANCING
+               ACCEPT WS-MONTO-ORIGINAL
+               PERFORM 000-VALIDAR-MONTO-ORIGINAL
+               PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+                   DISPLAY "MONTO INVÁLIDO. MONTO ORIGINAL DEL "
+                       "PRÉSTAMO: " WITH NO ADVANCING
+                   ACCEPT WS-MONTO-ORIGINAL
+                   PERFORM 000-VALIDAR-MONTO-ORIGINAL
+               END-PERFORM
+               DISPLAY "CUOTA MENSUAL: " WITH NO ADVANCING
+               ACCEPT WS-MONTO-CUOTA
+               PERFORM 000-VALIDAR-MONTO-CUOTA
+               PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+                   DISPLAY "CUOTA INVÁLIDA. CUOTA MENSUAL: "
+                       WITH NO ADVANCING
+                   ACCEPT WS-MONTO-CUOTA
+                   PERFORM 000-VALIDAR-MONTO-CUOTA
+               END-PERFORM
+               MOVE WS-CI-EMPLEADO TO CI-EMPLEADO-PRE
+               ADD 1 TO WS-MAX-NUM-PRESTAMO GIVING NUM-PRESTAMO
+               MOVE WS-MONTO-ORIGINAL TO MONTO-ORIGINAL-PRE
+               MOVE WS-MONTO-CUOTA TO MONTO-CUOTA-PRE
+               MOVE WS-MONTO-ORIGINAL TO SALDO-PRESTAMO
+               MOVE WS-FECHA-DIA TO INICIO-DIA-PRE
+               MOVE WS-FECHA-MES TO INICIO-MES-PRE
+               MOVE WS-ANNO-EXTENDIDO TO INICIO-ANNO-PRE
+               MOVE "A" TO ESTADO-PRESTAMO
+               WRITE REG-PRESTAMO
+                   INVALID KEY
+                       DISPLAY "ERROR AL REGISTRAR EL PRÉSTAMO."
+               END-WRITE
+           END-IF.
+           DISPLAY "¿REGISTRAR ABONO A UN PRÉSTAMO EXISTENTE? (S/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-RESP-PRESTAMO.
+           IF WS-RESP-PRESTAMO = "S" OR WS-RESP-PRESTAMO = "s"
+               DISPLAY "NÚMERO DE PRÉSTAMO: " WITH NO ADVANCING
+               ACCEPT WS-NUM-PRESTAMO
+               MOVE WS-CI-EMPLEADO TO CI-EMPLEADO-PRE
+               MOVE WS-NUM-PRESTAMO TO NUM-PRESTAMO
+               READ F-PRESTAMOS
+                   INVALID KEY
+                       DISPLAY "PRÉSTAMO NO ENCONTRADO."
+                   NOT INVALID KEY
+                       DISPLAY "MONTO DEL ABONO: " WITH NO ADVANCING
+                       ACCEPT WS-MONTO-ABONO
+                       PERFORM 000-VALIDAR-MONTO-ABONO
+                       PERFORM UNTIL WS-CAMPO-VALIDO = "S"
+                           DISPLAY "ABONO INVÁLIDO. MONTO DEL "
+                               "ABONO: " WITH NO ADVANCING
+                           ACCEPT WS-MONTO-ABONO
+                           PERFORM 000-VALIDAR-MONTO-ABONO
+                       END-PERFORM
+                       IF WS-MONTO-ABONO > SALDO-PRESTAMO
+                           MOVE ZERO TO SALDO-PRESTAMO
+                       ELSE
+                           SUBTRACT WS-MONTO-ABONO FROM SALDO-PRESTAMO
+                       END-IF
+                       IF SALDO-PRESTAMO = ZERO
+                           MOVE "C" TO ESTADO-PRESTAMO
+                       END-IF
+                       REWRITE REG-PRESTAMO
+               END-READ
+           END-IF.
+           PERFORM 000-CALCULAR-SALDO-PRESTAMOS.
+           PERFORM 000-CIERRE-PRESTAMOS.
+       *>  -------------------------------------------------------------
+       END PROGRAM EMPLEADOS.
        *>  -------------------------------------------------------------
